@@ -4,14 +4,16 @@
       ****************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  s-name  PIC X(20).
+       01  s-name      PIC X(20).
+       01  search-mode PIC X.
+       01  match-count PIC 9 VALUE 0.
        01  simpsons OCCURS 5 INDEXED BY idx.
            05 first-name   PIC X(20).
            05 age          PIC 99.
       ****************************
        PROCEDURE DIVISION.
 
-      *    Search for a Simpsons character.    
+      *    Search for a Simpsons character.
            MOVE "Homer" TO first-name(1).
            MOVE 36 TO age(1).
            MOVE "Marge" TO first-name(2).
@@ -24,14 +26,29 @@
            MOVE 1 TO age(5).
 
            DISPLAY "[+] Enter a search name: ". ACCEPT s-name.
+           DISPLAY "[+] Find (f)irst match or (a)ll matches? ".
+           ACCEPT search-mode.
 
-           SET idx TO 1.
-           SEARCH simpsons
-               AT END DISPLAY "[-] Name '" s-name "' not found"
-               WHEN s-name = first-name(idx)
-                   DISPLAY "[+] Found '" s-name "' at entry " idx
-                   DISPLAY "[+] The age is " age(idx)
-           END-SEARCH.
+           IF search-mode = "a" OR search-mode = "A" THEN
+               PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > 5
+                   IF s-name = first-name(idx) THEN
+                       DISPLAY "[+] Found '" s-name "' at entry " idx
+                       DISPLAY "[+] The age is " age(idx)
+                       ADD 1 TO match-count
+                   END-IF
+               END-PERFORM
+               IF match-count = 0 THEN
+                   DISPLAY "[-] Name '" s-name "' not found"
+               END-IF
+           ELSE
+               SET idx TO 1
+               SEARCH simpsons
+                   AT END DISPLAY "[-] Name '" s-name "' not found"
+                   WHEN s-name = first-name(idx)
+                       DISPLAY "[+] Found '" s-name "' at entry " idx
+                       DISPLAY "[+] The age is " age(idx)
+               END-SEARCH
+           END-IF.
 
            STOP RUN.
            
\ No newline at end of file
