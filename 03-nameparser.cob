@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Name_Parser.
+      ****************************
+      *    Shared subprogram splitting a single "full name" field
+      *    (as entered by Enter_File and similar programs) into
+      *    first-name, middle-name, and last-name parts, so callers
+      *    do not each have to hand-roll the same UNSTRING logic.
+      *
+      *    Full-name is split on spaces into up to 5 words: the first
+      *    word is always the first name and the last word is always
+      *    the last name. Anything in between (e.g. the "Q" in
+      *    "John Q Public") is joined back together (space-separated)
+      *    into the middle name. A two-word name leaves middle-name
+      *    blank; a one-word name leaves both middle-name and
+      *    last-name blank.
+      *
+      *    Arguments:
+      *       full-name        : input,  e.g. "John Q Public"
+      *       parsed-first-name: output, e.g. "John"
+      *       parsed-middle-name:output, e.g. "Q"
+      *       parsed-last-name : output, e.g. "Public"
+      ****************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  work-name   PIC X(50).
+       01  name-ptr    PIC 99.
+       01  word-count  PIC 9 VALUE 0.
+       01  word-idx    PIC 9.
+       01  name-words.
+           02  name-word PIC X(20) OCCURS 5.
+
+       LINKAGE SECTION.
+       01  full-name           PIC X(50).
+       01  parsed-first-name   PIC X(20).
+       01  parsed-middle-name  PIC X(20).
+       01  parsed-last-name    PIC X(20).
+      ****************************
+       PROCEDURE DIVISION USING full-name, parsed-first-name,
+               parsed-middle-name, parsed-last-name.
+
+           MOVE SPACES TO parsed-first-name.
+           MOVE SPACES TO parsed-middle-name.
+           MOVE SPACES TO parsed-last-name.
+           MOVE SPACES TO name-words.
+           MOVE FUNCTION TRIM(full-name) TO work-name.
+           MOVE 0 TO word-count.
+           MOVE 1 TO name-ptr.
+
+           PERFORM VARYING word-idx FROM 1 BY 1 UNTIL word-idx > 5
+                   OR name-ptr > FUNCTION LENGTH(work-name)
+               UNSTRING work-name DELIMITED BY SPACE
+                   INTO name-word(word-idx)
+                   WITH POINTER name-ptr
+               IF name-word(word-idx) NOT = SPACES
+                   ADD 1 TO word-count
+               END-IF
+           END-PERFORM.
+
+           EVALUATE word-count
+               WHEN 0
+                   CONTINUE
+               WHEN 1
+                   MOVE name-word(1) TO parsed-first-name
+               WHEN 2
+                   MOVE name-word(1) TO parsed-first-name
+                   MOVE name-word(2) TO parsed-last-name
+               WHEN OTHER
+                   MOVE name-word(1) TO parsed-first-name
+                   MOVE name-word(word-count) TO parsed-last-name
+                   PERFORM VARYING word-idx FROM 2 BY 1
+                           UNTIL word-idx > word-count - 1
+                       IF word-idx = 2
+                           MOVE name-word(word-idx)
+                               TO parsed-middle-name
+                       ELSE
+                           STRING
+                               FUNCTION TRIM(parsed-middle-name)
+                               " " name-word(word-idx)
+                               DELIMITED BY SIZE
+                               INTO parsed-middle-name
+                       END-IF
+                   END-PERFORM
+           END-EVALUATE.
+
+           EXIT PROGRAM.
+
+       END PROGRAM Name_Parser.
