@@ -7,7 +7,12 @@
       *    Cheat mode: Dynamic filenames are not allowed
       *    by proper IBM COBOL, but by GnuCOBOL with -std=ibm.
        FILE-CONTROL.
-           SELECT data-file ASSIGN TO DYNAMIC var-filename.
+           SELECT data-file ASSIGN TO DYNAMIC var-filename
+               FILE STATUS IS data-status.
+      *    Scratch file used to strip a leftover trailer record out of
+      *    an existing data-file before appending to it.
+           SELECT strip-temp-file ASSIGN TO DYNAMIC strip-filename
+               FILE STATUS IS strip-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
@@ -16,20 +21,129 @@
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       FD  strip-temp-file.
+       01  strip-record.
+           05  strip-first-name  PIC X(20).
+           05  strip-last-name   PIC X(20).
+           05  strip-age         PIC 999.
        WORKING-STORAGE SECTION.
        01  n           PIC 99.
        01  var-filename  PIC X(255).
+       01  strip-filename PIC X(255).
+       01  file-mode     PIC X.
+       01  more-entries  PIC X.
+       01  rec-count     PIC 9(6) VALUE 0.
+       01  checksum      PIC 9(6) VALUE 0.
+       01  trailer-mark  PIC X(20) VALUE "~~TRAILER~~".
+       01  data-status   PIC XX.
+       01  strip-status  PIC XX.
+       01  strip-eof-flag PIC X VALUE "N".
+           88  strip-eof  VALUE "Y".
+       01  confirm-answer PIC X.
       ****************************
        PROCEDURE DIVISION.
       *    Read filename.
            DISPLAY "[+] Enter file name: ". ACCEPT var-filename.
-      *    Write data to file.
-           OPEN OUTPUT data-file.
-           DISPLAY "[+] Enter data: ".
-           DISPLAY "   First name: ". ACCEPT first-name.
-           DISPLAY "   Last name : ". ACCEPT last-name.
-           DISPLAY "   Age       : ". ACCEPT age.
+           DISPLAY "[+] (A)ppend to file or (O)verwrite it? ".
+           ACCEPT file-mode.
+
+      *    Write data to file, one or more records per run.
+           IF file-mode = "A" OR file-mode = "a" THEN
+      *        Strip off any trailer left by a previous completed run
+      *        before appending, and recount what is really in the
+      *        file so the new trailer reflects the file's true
+      *        cumulative contents, not just the records entered
+      *        during this run.
+               PERFORM Strip-Old-Trailer-And-Count
+               OPEN EXTEND data-file
+           ELSE
+      *        Overwrite protection: warn before OPEN OUTPUT silently
+      *        truncates a file that already has data in it.
+               OPEN INPUT data-file
+               IF data-status = "00" THEN
+                   CLOSE data-file
+                   DISPLAY "[-] '" FUNCTION TRIM(var-filename)
+                       "' already exists. Overwrite it? [y/n] "
+                   ACCEPT confirm-answer
+                   IF confirm-answer NOT = "y" AND
+                           confirm-answer NOT = "Y" THEN
+                       DISPLAY "[+] Aborted, nothing was written."
+                       STOP RUN
+                   END-IF
+               END-IF
+               OPEN OUTPUT data-file
+           END-IF.
+
+           MOVE "Y" TO more-entries.
+           PERFORM TEST AFTER UNTIL more-entries = "N" OR
+                   more-entries = "n"
+               DISPLAY "[+] Enter data: "
+               DISPLAY "   First name: " ACCEPT first-name
+               DISPLAY "   Last name : " ACCEPT last-name
+               DISPLAY "   Age       : " ACCEPT age
+               WRITE data-set
+               ADD 1 TO rec-count
+               ADD age TO checksum
+
+               DISPLAY "[+] Enter another record? [y/n] "
+               ACCEPT more-entries
+           END-PERFORM.
+
+      *    Write a trailer record so a later reader can verify the
+      *    file was not truncated or tampered with.
+           MOVE trailer-mark TO first-name.
+           MOVE rec-count TO last-name(1:6).
+           MOVE SPACES TO last-name(7:14).
+           MOVE FUNCTION MOD(checksum, 1000) TO age.
            WRITE data-set.
-           CLOSE data-file.           
-       
+
+           CLOSE data-file.
+
            STOP RUN.
+
+       Strip-Old-Trailer-And-Count.
+           MOVE 0 TO rec-count.
+           MOVE 0 TO checksum.
+           STRING FUNCTION TRIM(var-filename) ".tmp"
+               DELIMITED BY SIZE INTO strip-filename.
+           OPEN INPUT data-file.
+           IF data-status = "00" THEN
+               OPEN OUTPUT strip-temp-file
+               MOVE "N" TO strip-eof-flag
+               PERFORM UNTIL strip-eof
+                   READ data-file
+                       AT END SET strip-eof TO TRUE
+                       NOT AT END
+                           IF first-name NOT = trailer-mark THEN
+                               MOVE first-name TO strip-first-name
+                               MOVE last-name TO strip-last-name
+                               MOVE age TO strip-age
+                               WRITE strip-record
+                               ADD 1 TO rec-count
+                               ADD age TO checksum
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE data-file
+               CLOSE strip-temp-file
+
+      *        Copy the stripped contents back into data-file so the
+      *        old trailer is gone before new records are appended.
+               OPEN OUTPUT data-file
+               OPEN INPUT strip-temp-file
+               MOVE "N" TO strip-eof-flag
+               PERFORM UNTIL strip-eof
+                   READ strip-temp-file
+                       AT END SET strip-eof TO TRUE
+                       NOT AT END
+                           MOVE strip-first-name TO first-name
+                           MOVE strip-last-name TO last-name
+                           MOVE strip-age TO age
+                           WRITE data-set
+                   END-READ
+               END-PERFORM
+               CLOSE data-file
+               CLOSE strip-temp-file
+           ELSE
+               CLOSE data-file
+           END-IF.
