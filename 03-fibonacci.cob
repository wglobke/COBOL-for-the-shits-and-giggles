@@ -3,7 +3,7 @@
       ****************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  n   PIC 9(2) USAGE BINARY.
+       01  n   PIC 9(4) USAGE BINARY.
        01  fn  PIC 9(10) USAGE BINARY.
       ****************************
        PROCEDURE DIVISION.
