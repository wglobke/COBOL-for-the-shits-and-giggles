@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Remote_Console_Demo.
+      * requires subprogram 03-remoteconsole.cob
+      * compile with
+      *    cobc -x -std=ibm 03-remoteconsoledemo.cob \
+      *        03-remoteconsole.cob -o 03-remoteconsoledemo
+      ****************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  auth-code   PIC X(20).
+       01  command     PIC X(20).
+       01  response    PIC X(200).
+       01  status-flag PIC X.
+      ****************************
+       PROCEDURE DIVISION.
+
+           DISPLAY "[+] Enter console auth code: ".
+           ACCEPT auth-code.
+           DISPLAY "[+] Enter command (STATUS, DATE, HELP): ".
+           ACCEPT command.
+
+           CALL "Remote_Console" USING
+               auth-code, command, response, status-flag.
+
+           IF status-flag = "Y" THEN
+               DISPLAY "[+] " FUNCTION TRIM(response)
+           ELSE
+               DISPLAY "[-] " FUNCTION TRIM(response)
+           END-IF.
+
+           STOP RUN.
