@@ -0,0 +1,2 @@
+           05  data-name   PIC X(20).
+           05  data-age    PIC 999.
