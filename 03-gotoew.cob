@@ -9,8 +9,13 @@
        PROCEDURE DIVISION.
 
        where-it-all-began.
-           DISPLAY "Enter a number: ". ACCEPT x.
-           
+           DISPLAY "Enter a number (0 to exit): ". ACCEPT x.
+
+           IF x = 0 THEN
+               DISPLAY "[+] Goodbye!"
+               STOP RUN
+           END-IF.
+
            GO TO label1 label2 label3 label4 DEPENDING ON x.
            DISPLAY "[-] Wrong!".
            GO TO where-it-all-began.
