@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Dept_Roster.
+      ****************************
+      *    Reads the personnel master file (see 02-personnel.cpy)
+      *    and prints one section per department with a headcount
+      *    and the employee list underneath.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT personnel-file ASSIGN TO "personnel.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT sort-work-file ASSIGN TO "deptsort.tmp".
+           SELECT sorted-file ASSIGN TO "deptsorted.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  personnel-file.
+       COPY "02-personnel.cpy".
+
+       SD  sort-work-file.
+       COPY "02-personnel.cpy" REPLACING ==personnel-record==
+           BY ==sort-set==.
+
+       FD  sorted-file.
+       COPY "02-personnel.cpy" REPLACING ==personnel-record==
+           BY ==sorted-set==.
+
+       WORKING-STORAGE SECTION.
+       01  current-department PIC X(20) VALUE SPACES.
+       01  headcount           PIC 9(5) VALUE 0.
+       01  grand-total         PIC 9(5) VALUE 0.
+       01  eof-flag            PIC X VALUE "N".
+           88  eof-reached     VALUE "Y".
+      ****************************
+       PROCEDURE DIVISION.
+
+           SORT sort-work-file
+               ON ASCENDING KEY department IN sort-set
+               ON ASCENDING KEY last-name IN sort-set
+               USING personnel-file
+               GIVING sorted-file.
+           DISPLAY "[+] Department Roster Report".
+           DISPLAY "=============================".
+
+           OPEN INPUT sorted-file.
+           PERFORM UNTIL eof-reached
+               READ sorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END
+                       PERFORM Process-Employee
+               END-READ
+           END-PERFORM.
+           IF current-department NOT = SPACES
+               PERFORM Print-Department-Total
+           END-IF.
+           CLOSE sorted-file.
+
+           DISPLAY " ".
+           DISPLAY "Total employees (all departments): " grand-total.
+
+           STOP RUN.
+
+       Process-Employee.
+           IF department IN sorted-set NOT = current-department
+               IF current-department NOT = SPACES
+                   PERFORM Print-Department-Total
+               END-IF
+               MOVE department IN sorted-set TO current-department
+               MOVE 0 TO headcount
+               DISPLAY " "
+               DISPLAY "Department: " current-department
+           END-IF.
+           ADD 1 TO headcount.
+           ADD 1 TO grand-total.
+           DISPLAY "   " employee-id IN sorted-set " "
+               first-name IN sorted-set " " last-name IN sorted-set.
+
+       Print-Department-Total.
+           DISPLAY "   Headcount: " headcount.
