@@ -5,37 +5,142 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT data-file ASSIGN TO "records.dat".
+           SELECT data-file ASSIGN TO "records.dat"
+               FILE STATUS IS data-status.
+           SELECT checkpoint-file ASSIGN TO "enterfile.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-status.
+      *    Scratch file used to strip a leftover trailer record out of
+      *    an existing data-file before appending to it.
+           SELECT strip-temp-file ASSIGN TO "enterfile.strip.tmp"
+               FILE STATUS IS strip-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
        FD  data-file.
        01  data-set.
-           05  data-name   PIC X(20).
-           05  data-age    PIC 999.
+           COPY "05-records.cpy".
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-total  PIC 99.
+           05  ckpt-done   PIC 99.
+       FD  strip-temp-file.
+       01  strip-record.
+           COPY "05-records.cpy" REPLACING data-name BY strip-name
+                                            data-age BY strip-age.
        WORKING-STORAGE SECTION.
        01  n   PIC 99.
+       01  start-at    PIC 99 VALUE 1.
+       01  file-mode   PIC X.
+       01  checksum    PIC 9(6) VALUE 0.
+       01  trailer-mark PIC X(11) VALUE "~~TRAILER~~".
+       01  resume-answer PIC X.
+       01  data-status.
+           02  data-status-1   PIC X.
+           02  data-status-2   PIC X.
+       01  ckpt-status PIC XX.
+       01  strip-status PIC XX.
+       01  cumulative-count    PIC 9(6) VALUE 0.
+       01  trailer-count       PIC 99.
+       01  strip-eof-flag      PIC X VALUE "N".
+           88  strip-eof       VALUE "Y".
+       01  parsed-full-name    PIC X(50).
+       01  parsed-first-name   PIC X(20).
+       01  parsed-middle-name  PIC X(20).
+       01  parsed-last-name    PIC X(20).
+       01  run-date            PIC 9(8).
       ****************************
        PROCEDURE DIVISION.
-           
-           DISPLAY "[+] How many records?". ACCEPT n.
+       DECLARATIVES.
+       data-file-error SECTION.
+           USE AFTER ERROR PROCEDURE ON data-file.
+           DISPLAY "[E] data-file I/O error, status " data-status-1
+                   "(" data-status-2 ")".
+       END DECLARATIVES.
+
+           CALL "Get_Business_Date" USING run-date.
+           DISPLAY "[+] Enter_File run, business date: " run-date.
+
+      *    Checkpoint/restart: if a previous run was interrupted
+      *    partway through data entry, offer to resume where it left
+      *    off instead of starting the whole batch over.
+           MOVE "O" TO file-mode.
+           OPEN INPUT checkpoint-file.
+           IF ckpt-status = "00" THEN
+               READ checkpoint-file
+                   AT END CONTINUE
+               END-READ
+               CLOSE checkpoint-file
+               IF ckpt-status = "00" AND ckpt-done > 0 AND
+                       ckpt-done < ckpt-total THEN
+                   DISPLAY "[+] Resume previous session (" ckpt-done
+                       " of " ckpt-total " entered)? [y/n] "
+                   ACCEPT resume-answer
+                   IF resume-answer = "y" OR resume-answer = "Y" THEN
+                       MOVE ckpt-total TO n
+                       COMPUTE start-at = ckpt-done + 1
+                       MOVE "A" TO file-mode
+                   END-IF
+               END-IF
+           ELSE
+               CLOSE checkpoint-file
+           END-IF.
+
+           IF start-at = 1 THEN
+               DISPLAY "[+] (A)ppend to file or (O)verwrite it? "
+               ACCEPT file-mode
+               DISPLAY "[+] How many records?"
+               ACCEPT n
+           END-IF.
            DISPLAY "---".
 
       *    Read data for data-file.
-           OPEN OUTPUT data-file.
-           PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1 UNTIL TALLY = n
+           IF file-mode = "A" OR file-mode = "a" THEN
+      *        Strip off any trailer left by a previous completed run
+      *        before appending, and recount what is really in the
+      *        file so the new trailer and the display loop below
+      *        reflect the file's true cumulative contents, not just
+      *        the records entered during this run.
+               PERFORM Strip-Old-Trailer-And-Count
+               OPEN EXTEND data-file
+           ELSE
+               MOVE 0 TO cumulative-count
+               MOVE 0 TO checksum
+               OPEN OUTPUT data-file
+           END-IF.
+           PERFORM TEST AFTER VARYING TALLY FROM start-at BY 1
+                   UNTIL TALLY = n
                DISPLAY "[+] Enter record #" TALLY
                DISPLAY "   Name : " ACCEPT data-name
                DISPLAY "   Age  : " ACCEPT data-age
                WRITE data-set
+               ADD data-age TO checksum
+               ADD 1 TO cumulative-count
+
+               MOVE n TO ckpt-total
+               MOVE TALLY TO ckpt-done
+               OPEN OUTPUT checkpoint-file
+               WRITE checkpoint-record
+               CLOSE checkpoint-file
            END-PERFORM.
+
+      *    Write a trailer record so a later reader can verify the
+      *    file was not truncated or tampered with.
+           COMPUTE trailer-count = FUNCTION MOD(cumulative-count, 100).
+           MOVE trailer-mark TO data-name(1:11).
+           MOVE trailer-count TO data-name(12:2).
+           MOVE SPACES TO data-name(14:7).
+           MOVE FUNCTION MOD(checksum, 1000) TO data-age.
+           WRITE data-set.
+
            CLOSE data-file.
 
            DISPLAY "---".
-           
+
       *    Display entries of data-file.
            OPEN INPUT data-file.
-           PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1 UNTIL TALLY = n
+           PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1
+                   UNTIL TALLY = cumulative-count
                READ data-file
                    AT END DISPLAY "[-] Premature end of file"
                           NEXT SENTENCE
@@ -43,7 +148,58 @@
                DISPLAY "[+] Record #" TALLY
                DISPLAY "   Name : " data-name
                DISPLAY "   Age  : " data-age
+               MOVE SPACES TO parsed-full-name
+               MOVE data-name TO parsed-full-name
+               CALL "Name_Parser" USING parsed-full-name,
+                   parsed-first-name, parsed-middle-name,
+                   parsed-last-name
+               DISPLAY "   First : " FUNCTION TRIM(parsed-first-name)
+               DISPLAY "   Middle: " FUNCTION TRIM(parsed-middle-name)
+               DISPLAY "   Last  : " FUNCTION TRIM(parsed-last-name)
            END-PERFORM.
            CLOSE data-file.
 
            STOP RUN.
+
+       Strip-Old-Trailer-And-Count.
+           MOVE 0 TO cumulative-count.
+           MOVE 0 TO checksum.
+           OPEN INPUT data-file.
+           IF data-status = "00" THEN
+               OPEN OUTPUT strip-temp-file
+               MOVE "N" TO strip-eof-flag
+               PERFORM UNTIL strip-eof
+                   READ data-file
+                       AT END SET strip-eof TO TRUE
+                       NOT AT END
+                           IF data-name(1:11) NOT = trailer-mark THEN
+                               MOVE data-name TO strip-name
+                               MOVE data-age TO strip-age
+                               WRITE strip-record
+                               ADD 1 TO cumulative-count
+                               ADD data-age TO checksum
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE data-file
+               CLOSE strip-temp-file
+
+      *        Copy the stripped contents back into data-file so the
+      *        old trailer is gone before new records are appended.
+               OPEN OUTPUT data-file
+               OPEN INPUT strip-temp-file
+               MOVE "N" TO strip-eof-flag
+               PERFORM UNTIL strip-eof
+                   READ strip-temp-file
+                       AT END SET strip-eof TO TRUE
+                       NOT AT END
+                           MOVE strip-name TO data-name
+                           MOVE strip-age TO data-age
+                           WRITE data-set
+                   END-READ
+               END-PERFORM
+               CLOSE data-file
+               CLOSE strip-temp-file
+           ELSE
+               CLOSE data-file
+           END-IF.
