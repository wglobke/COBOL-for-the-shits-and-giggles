@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     On_Call_Calendar.
+      ****************************
+      *    Builds a weekly on-call calendar: each day of the week
+      *    (see week-table, also used by Accept_Display) is assigned
+      *    to one engineer from a small rotating roster.
+      ****************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  week-table.
+           02  weekdays    PIC X(9) OCCURS 7.
+
+       01  oncall-roster.
+           02  oncall-engineer PIC X(20) OCCURS 4.
+       01  roster-size     PIC 9 VALUE 4.
+
+       01  day-idx         PIC 9.
+       01  roster-idx      PIC 9.
+      ****************************
+       PROCEDURE DIVISION.
+      *    Set weekdays
+           MOVE "Monday" TO weekdays(1).
+           MOVE "Tuesday" TO weekdays(2).
+           MOVE "Wednesday" TO weekdays(3).
+           MOVE "Thursday" TO weekdays(4).
+           MOVE "Friday" TO weekdays(5).
+           MOVE "Saturday" TO weekdays(6).
+           MOVE "Sunday" TO weekdays(7).
+
+      *    Set the on-call roster.
+           MOVE "Homer Simpson"   TO oncall-engineer(1).
+           MOVE "Ned Flanders"    TO oncall-engineer(2).
+           MOVE "Waylon Smithers" TO oncall-engineer(3).
+           MOVE "Seymour Skinner" TO oncall-engineer(4).
+
+           DISPLAY "[+] Weekly On-Call Calendar".
+           DISPLAY "============================".
+
+      *    Rotate through the roster one engineer per day, wrapping
+      *    around when there are more days than engineers.
+           PERFORM VARYING day-idx FROM 1 BY 1 UNTIL day-idx > 7
+               COMPUTE roster-idx =
+                   FUNCTION MOD(day-idx - 1, roster-size) + 1
+               DISPLAY "   " weekdays(day-idx) " : "
+                   oncall-engineer(roster-idx)
+           END-PERFORM.
+
+           STOP RUN.
