@@ -1,10 +1,44 @@
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID.     Call_Me_Maybe.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Table-driven dispatch: the list of callable subprograms is
+      *    read from this file at run time (one name per line) so new
+      *    entries can be added without recompiling. If the file is
+      *    missing or empty, fall back to a small built-in default
+      *    table so the demo still runs out of the box.
+           SELECT dispatch-table-file ASSIGN TO "dispatch_table.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS dispatch-table-status.
+           SELECT dispatch-log ASSIGN TO "dispatch.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  dispatch-table-file.
+       01  dispatch-table-line.
+           05  dispatch-table-name PIC X(20).
+           05  dispatch-table-arg  PIC X(30).
+
+       FD  dispatch-log.
+       01  dispatch-log-line PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  keystroke   PIC X(20).
+       01  menu-choice PIC 99.
+       01  dispatch-table OCCURS 20 INDEXED BY dispatch-idx.
+           05  dispatch-name   PIC X(20).
+           05  dispatch-arg    PIC X(30).
+       01  dispatch-entries   PIC 99 VALUE 0.
+       01  dispatch-table-status PIC XX.
+       01  dispatch-eof-flag  PIC X VALUE "N".
+           88  dispatch-eof   VALUE "Y".
+       01  dispatch-again     PIC X.
+       01  log-date           PIC 9(8).
+       01  log-time           PIC 9(8).
       ****************************
        PROCEDURE DIVISION.
       
@@ -50,6 +84,42 @@
                    "[-] Apparently you did not enter a valid "
                    "subprogram name. I'm not angry, just disappointed.".
 
+      *    Table-driven dispatch: pick the subprogram by menu number
+      *    instead of typing its name. The table is loaded from
+      *    dispatch_table.dat so it can be extended at run time
+      *    without recompiling this program.
+           PERFORM Load-Dispatch-Table.
+
+           MOVE "Y" TO dispatch-again.
+           PERFORM TEST AFTER UNTIL dispatch-again NOT = "Y" AND
+                   dispatch-again NOT = "y"
+               DISPLAY "[+] Choose a subprogram to call:"
+               PERFORM VARYING dispatch-idx FROM 1 BY 1
+                       UNTIL dispatch-idx > dispatch-entries
+                   DISPLAY "   " dispatch-idx ") "
+                       FUNCTION TRIM(dispatch-name(dispatch-idx))
+               END-PERFORM
+               DISPLAY "   0) Done dispatching"
+               ACCEPT menu-choice
+               IF menu-choice = 0 THEN
+                   MOVE "N" TO dispatch-again
+               ELSE IF menu-choice >= 1 AND
+                       menu-choice <= dispatch-entries THEN
+                   CALL FUNCTION TRIM(dispatch-name(menu-choice))
+                       USING dispatch-arg(menu-choice)
+                       ON EXCEPTION
+                           DISPLAY "[-] Subprogram '"
+                               FUNCTION TRIM(dispatch-name(menu-choice))
+                               "' not found."
+                   END-CALL
+                   PERFORM Log-Dispatch-Event
+                   DISPLAY "[+] Dispatch another subprogram? [y/n] "
+                   ACCEPT dispatch-again
+               ELSE
+                   DISPLAY "[-] Not a valid menu choice."
+               END-IF
+           END-PERFORM.
+
            DISPLAY "[MAIN] Procedure calls done.".
            STOP RUN.
       *    Comment out the STOP RUN on the previous line to run into
@@ -57,6 +127,49 @@
       *     DISPLAY "Let's run the program till the end!".
       *     ACCEPT keystroke.
 
+       Load-Dispatch-Table.
+           OPEN INPUT dispatch-table-file.
+           IF dispatch-table-status = "00" THEN
+               PERFORM UNTIL dispatch-eof
+                   READ dispatch-table-file
+                       AT END SET dispatch-eof TO TRUE
+                       NOT AT END
+                           ADD 1 TO dispatch-entries
+                           MOVE dispatch-table-name
+                               TO dispatch-name(dispatch-entries)
+                           MOVE dispatch-table-arg
+                               TO dispatch-arg(dispatch-entries)
+                   END-READ
+               END-PERFORM
+               CLOSE dispatch-table-file
+           END-IF.
+           IF dispatch-entries = 0 THEN
+      *        No dispatch_table.dat on disk (or it was empty) - fall
+      *        back to the built-in default table. Only list programs
+      *        here that return control via GOBACK/EXIT PROGRAM - a
+      *        dispatched program that ends in STOP RUN (like
+      *        04-gcd.cob) would terminate this whole run-unit instead
+      *        of returning to the menu, the same hazard documented in
+      *        06-nightlyroster.cob's header comment.
+               MOVE "Sub_Program" TO dispatch-name(1)
+               MOVE SPACES TO dispatch-arg(1)
+               MOVE 1 TO dispatch-entries
+           END-IF.
+
+       Log-Dispatch-Event.
+      *    Audit trail: record every subprogram dispatched, when.
+           ACCEPT log-date FROM DATE YYYYMMDD.
+           ACCEPT log-time FROM TIME.
+           MOVE SPACES TO dispatch-log-line.
+           STRING "DISPATCH program="
+               FUNCTION TRIM(dispatch-name(menu-choice))
+               " arg=" FUNCTION TRIM(dispatch-arg(menu-choice))
+               " date=" log-date " time=" log-time
+               DELIMITED BY SIZE INTO dispatch-log-line.
+           OPEN EXTEND dispatch-log.
+           WRITE dispatch-log-line.
+           CLOSE dispatch-log.
+
        Lonely-Paragraph.
            DISPLAY "   [§] Executing code in the Lonely Paragraph".
 
