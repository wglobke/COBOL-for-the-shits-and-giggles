@@ -7,35 +7,96 @@
        FILE-CONTROL.
            SELECT data-file ASSIGN TO "ind-records.dat"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS data-name
-               ALTERNATE RECORD KEY IS data-age.
+               ALTERNATE RECORD KEY IS data-age WITH DUPLICATES
+               FILE STATUS IS data-status.
+           SELECT deletion-log ASSIGN TO "deletions.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT hwm-file ASSIGN TO "indhwm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS hwm-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
        FD  data-file.
        01  data-set.
-           05  data-name   PIC X(20).
-           05  data-age    PIC 999.
+           COPY "05-records.cpy".
+       FD  deletion-log.
+       01  log-record PIC X(100).
+       FD  hwm-file.
+       01  hwm-record PIC 9(6).
        WORKING-STORAGE SECTION.
-       01  n       PIC 99.
+       01  n           PIC 99.
+       01  lookup-mode PIC X.
+       01  done-flag   PIC X VALUE "N".
+           88  all-listed  VALUE "Y".
+       01  log-date    PIC 9(8).
+       01  log-time    PIC 9(8).
+       01  high-water-mark PIC 9(6) VALUE 0.
+       01  hwm-status  PIC XX.
+       01  data-status.
+           02  data-status-1   PIC X.
+           02  data-status-2   PIC X.
       ****************************
        PROCEDURE DIVISION.
-           
+       DECLARATIVES.
+       data-file-error SECTION.
+           USE AFTER ERROR PROCEDURE ON data-file.
+           DISPLAY "[E] data-file I/O error, status " data-status-1
+                   "(" data-status-2 ")".
+       END DECLARATIVES.
+
+      *    Load the persistent high-water-mark: the total number of
+      *    records ever written to data-file, so a fresh batch of
+      *    entries appends instead of truncating earlier runs away.
+           OPEN INPUT hwm-file.
+           IF hwm-status = "00" THEN
+               READ hwm-file
+                   AT END CONTINUE
+               END-READ
+               MOVE hwm-record TO high-water-mark
+               CLOSE hwm-file
+           ELSE
+               CLOSE hwm-file
+           END-IF.
+
            DISPLAY "[+] Enter how many records?". ACCEPT n.
            DISPLAY "---".
-           IF n = 0 THEN GO TO Read-Record.
+           IF n = 0 THEN
+               DISPLAY "[+] (R)ead one record by name, (L)ist all "
+                       "by age, or (D)elete one? "
+               ACCEPT lookup-mode
+               IF lookup-mode = "L" OR lookup-mode = "l"
+                   GO TO List-By-Age
+               END-IF
+               IF lookup-mode = "D" OR lookup-mode = "d"
+                   GO TO Delete-Record
+               END-IF
+               GO TO Read-Record
+           END-IF.
 
        Write-Records.
-      *    Write data to data-file.
-           OPEN OUTPUT data-file.
+      *    Write data to data-file, appending after the records from
+      *    earlier runs (tracked via the persistent high-water mark)
+      *    instead of always truncating the file back to empty.
+           IF high-water-mark = 0 THEN
+               OPEN OUTPUT data-file
+           ELSE
+               OPEN I-O data-file
+           END-IF.
            PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1 UNTIL TALLY = n
                DISPLAY "[+] Enter record #" TALLY
                DISPLAY "   Name : " ACCEPT data-name
                DISPLAY "   Age  : " ACCEPT data-age
                WRITE data-set
+               ADD 1 TO high-water-mark
            END-PERFORM.
            CLOSE data-file.
+           MOVE high-water-mark TO hwm-record.
+           OPEN OUTPUT hwm-file.
+           WRITE hwm-record.
+           CLOSE hwm-file.
 
            DISPLAY "---".
        
@@ -54,6 +115,29 @@
            DISPLAY "   Name : " data-name
            DISPLAY "   Age  : " data-age
            CLOSE data-file.
+           STOP RUN.
+
+       List-By-Age.
+      *    Walk ind-records.dat in data-age order using the
+      *    alternate record key.
+           OPEN INPUT data-file.
+           MOVE 0 TO data-age.
+           START data-file KEY IS NOT LESS THAN data-age
+               INVALID KEY
+                   DISPLAY "[-] No records found."
+                   CLOSE data-file
+                   STOP RUN
+           END-START.
+           DISPLAY "[+] Members in age order:".
+           PERFORM UNTIL all-listed
+               READ data-file NEXT RECORD
+                   AT END SET all-listed TO TRUE
+                   NOT AT END
+                       DISPLAY "   Age " data-age " : " data-name
+               END-READ
+           END-PERFORM.
+           CLOSE data-file.
+           STOP RUN.
 
        Delete-Record.
       *    Pick a record to delete.
@@ -66,7 +150,22 @@
                    CLOSE data-file
                    STOP RUN
            END-READ.
+           PERFORM Log-Deletion.
            DELETE data-file.
            CLOSE data-file.
-           
+
            STOP RUN.
+
+       Log-Deletion.
+      *    Audit the deletion: key, data removed, and a timestamp.
+           CALL "Get_Business_Date" USING log-date.
+           ACCEPT log-time FROM TIME.
+           MOVE SPACES TO log-record.
+           STRING "DELETE data-name=" data-name
+               " data-age=" data-age
+               " date=" log-date
+               " time=" log-time
+               DELIMITED BY SIZE INTO log-record.
+           OPEN EXTEND deletion-log.
+           WRITE log-record.
+           CLOSE deletion-log.
