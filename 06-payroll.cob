@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Payroll_Register.
+      ****************************
+      *    Reads the personnel master file (see 02-personnel.cpy),
+      *    prints every employee's salary with currency formatting,
+      *    and gives a grand total line for the pay period.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT personnel-file ASSIGN TO "personnel.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  personnel-file.
+       COPY "02-personnel.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  total-salary    PIC S9(13)v9(2) USAGE COMP-3 VALUE 0.
+       01  p-salary        PIC $$$,$$$,$$9.99.
+       01  p-total-salary  PIC $$,$$$,$$$,$$9.99.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+      ****************************
+       PROCEDURE DIVISION.
+
+           DISPLAY "[+] Payroll Register".
+           DISPLAY "====================".
+
+           OPEN INPUT personnel-file.
+           PERFORM UNTIL eof-reached
+               READ personnel-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END
+                       MOVE salary TO p-salary
+                       ADD salary TO total-salary
+                       DISPLAY employee-id " " first-name " "
+                           last-name " " department " " p-salary
+               END-READ
+           END-PERFORM.
+           CLOSE personnel-file.
+
+           MOVE total-salary TO p-total-salary.
+           DISPLAY "====================".
+           DISPLAY "Grand total for pay period: " p-total-salary.
+
+           STOP RUN.
