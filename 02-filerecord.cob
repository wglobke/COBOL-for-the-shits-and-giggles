@@ -9,6 +9,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT file-descriptor ASSIGN TO "/tmp/testfile.txt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS file-status.
       ****************************
        DATA DIVISION.
 
@@ -24,18 +26,41 @@
                10  x2  PIC AAAA VALUE "HiHo".
                10  x3  PIC X VALUE x'9F'.
 
+       WORKING-STORAGE SECTION.
+       01  file-status PIC XX.
       ****************************
        PROCEDURE DIVISION.
 
-           MOVE "9876" TO x1 IN sub-record-1 IN record-name.
-           MOVE 9876 TO x1 IN sub-record-1 IN record-name.
-           MOVE -1234 TO x1 IN sub-record-2 IN record-name.
-           
-           DISPLAY y.
-           DISPLAY x1 IN sub-record-1 IN record-name.
-           DISPLAY x2 IN sub-record-1 IN record-name.
-           DISPLAY x1 IN sub-record-2 IN record-name.
-           DISPLAY x2 IN sub-record-2 IN record-name.
-           DISPLAY x3.
-
-           STOP RUN.                                             
+           MOVE "9876" TO x1 IN sub-record-1 IN record-in-file.
+           MOVE 1234 TO x1 IN sub-record-1 IN record-in-file.
+           MOVE -1234 TO x1 IN sub-record-2 IN record-in-file.
+
+           DISPLAY y IN record-in-file.
+           DISPLAY x1 IN sub-record-1 IN record-in-file.
+           DISPLAY x2 IN sub-record-1 IN record-in-file.
+           DISPLAY x1 IN sub-record-2 IN record-in-file.
+           DISPLAY x2 IN sub-record-2 IN record-in-file.
+           DISPLAY x3 IN sub-record-2 IN record-in-file.
+
+      *    Actually persist record-in-file to disk, instead of just
+      *    building it in memory and displaying it.
+           OPEN OUTPUT file-descriptor.
+           IF file-status NOT = "00" THEN
+               DISPLAY "[-] Could not open file, status " file-status
+               STOP RUN
+           END-IF.
+           WRITE record-in-file.
+           CLOSE file-descriptor.
+           DISPLAY "[+] Wrote record-in-file to '/tmp/testfile.txt'.".
+
+      *    Read it back to prove it actually made it to disk.
+           OPEN INPUT file-descriptor.
+           READ file-descriptor
+               AT END
+                   DISPLAY "[-] File was empty after writing it."
+                   STOP RUN
+           END-READ.
+           CLOSE file-descriptor.
+           DISPLAY "[+] Read back from disk: " y IN record-in-file.
+
+           STOP RUN.
