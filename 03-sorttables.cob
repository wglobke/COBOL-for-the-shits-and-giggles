@@ -6,6 +6,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT buffer-file ASSIGN TO "buffer.dat".
+           SELECT checkpoint-file ASSIGN TO "sorttables.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-status.
       ****************************
        DATA DIVISION.
 
@@ -15,20 +18,42 @@
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-return-count   PIC 99.
+           05  ckpt-sorted-flat    PIC X(2150).
 
        WORKING-STORAGE SECTION.
-       01  unsorted-table OCCURS 10.
+      *    OCCURS is sized well above the number of records actually
+      *    populated below, so more names can be added later without
+      *    having to raise the cap again. tbl-count tracks how many of
+      *    the OCCURS slots are actually in use.
+       01  unsorted-table OCCURS 50.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
-       01  sorted-table OCCURS 10.
+       01  sorted-table OCCURS 50.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       01  sorted-table-flat REDEFINES sorted-table PIC X(2150).
+       01  tbl-count       PIC 99 VALUE 10.
+       01  release-count   PIC 99 VALUE 0.
+       01  return-count    PIC 99 VALUE 0.
+       01  ckpt-status     PIC XX.
+       01  resume-answer   PIC X.
+       01  sort-done       PIC X VALUE "N".
       ****************************
        PROCEDURE DIVISION.
 
       *    Initialize unsorted data.
+      *    sorted-table starts out with unused OCCURS slots holding
+      *    whatever garbage bytes the runtime gave the storage; left
+      *    alone, those bytes flow into ckpt-sorted-flat via the
+      *    REDEFINES and make WRITE checkpoint-record fail with a bad
+      *    character on this LINE SEQUENTIAL file. Blank it up front
+      *    so every checkpoint write is always on printable content.
+           MOVE SPACES TO sorted-table-flat.
            MOVE "Homer"    TO first-name IN unsorted-table(1).
            MOVE "Simpson"  TO last-name IN unsorted-table(1).
            MOVE 36         TO age IN unsorted-table(1).
@@ -61,39 +86,105 @@
            MOVE 35         TO age IN unsorted-table(10).
 
            DISPLAY "[+] Unsorted table: ".
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 10
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
                DISPLAY unsorted-table(TALLY)
            END-PERFORM.
 
+      *    Checkpoint/restart: the checkpoint is rewritten after every
+      *    record RETURNed from the sort (see Set-Sorted below), not
+      *    just once the sort is fully done, so a crash partway
+      *    through leaves a usable record of how far it got. Only a
+      *    checkpoint whose saved count reaches tbl-count represents a
+      *    fully completed sort; a partial one is discarded and the
+      *    sort is simply run again.
+           OPEN INPUT checkpoint-file.
+           IF ckpt-status = "00" THEN
+               READ checkpoint-file
+                   AT END CONTINUE
+               END-READ
+               CLOSE checkpoint-file
+               IF ckpt-status = "00" AND ckpt-return-count >= tbl-count
+                   THEN
+                   DISPLAY "[+] Resume from previously saved sorted "
+                       "table? [y/n] "
+                   ACCEPT resume-answer
+                   IF resume-answer = "y" OR resume-answer = "Y" THEN
+                       MOVE ckpt-sorted-flat TO sorted-table-flat
+                       MOVE "Y" TO sort-done
+                   END-IF
+               ELSE IF ckpt-status = "00" THEN
+                   DISPLAY "[+] Discarding incomplete checkpoint from "
+                       "an interrupted sort (" ckpt-return-count
+                       " of " tbl-count " done)."
+               END-IF
+           ELSE
+               CLOSE checkpoint-file
+           END-IF.
+
       *    Read data to sort from an unsorted table.
-           SORT buffer-file
-               ON DESCENDING KEY age IN buffer-set
-               ON ASCENDING KEY last-name IN buffer-set
-               INPUT PROCEDURE Get-Unsorted
-               OUTPUT PROCEDURE Set-Sorted.
-           DISPLAY "[+] Sorting done.".
+           IF sort-done = "Y" THEN
+               DISPLAY "[+] Using previously saved sorted table."
+           ELSE
+               SORT buffer-file
+                   ON DESCENDING KEY age IN buffer-set
+                   ON ASCENDING KEY last-name IN buffer-set
+                   ON ASCENDING KEY first-name IN buffer-set
+                   INPUT PROCEDURE Get-Unsorted
+                   OUTPUT PROCEDURE Set-Sorted
+               DISPLAY "[+] Sorting done."
+           END-IF.
 
            DISPLAY "[+] Sorted table: ".
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 10
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
                DISPLAY sorted-table(TALLY)
            END-PERFORM.
 
+      *    Reconcile record counts between input and output (only
+      *    meaningful when the sort actually ran this time).
+           IF sort-done = "Y" THEN
+               DISPLAY "[+] Counts skipped; table came from checkpoint."
+           ELSE
+               DISPLAY "[+] Records released : " release-count
+               DISPLAY "[+] Records returned  : " return-count
+               IF release-count = return-count THEN
+                   DISPLAY "[+] Record counts reconcile."
+               ELSE
+                   DISPLAY "[-] Record count mismatch! Sort may have "
+                           "dropped or duplicated records."
+               END-IF
+           END-IF.
+
            STOP RUN.
 
       *    Define pre-/post-processing procedures
        Get-Unsorted.
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 10
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
                MOVE unsorted-table(TALLY) TO buffer-set
                RELEASE buffer-set
+               ADD 1 TO release-count
            END-PERFORM.
        End-Get-Unsorted.
            EXIT PARAGRAPH.
 
        Set-Sorted.
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 10
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
                RETURN buffer-file INTO sorted-table(TALLY)
                    AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO return-count
+                       PERFORM Save-Checkpoint
+               END-RETURN
            END-PERFORM.
        End-Set-Sorted.
            EXIT PARAGRAPH.
+
+       Save-Checkpoint.
+      *    Persist progress after every record sorted, so an
+      *    interruption mid-sort leaves a checkpoint reflecting real
+      *    progress instead of nothing at all.
+           MOVE return-count TO ckpt-return-count.
+           MOVE sorted-table-flat TO ckpt-sorted-flat.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
            
\ No newline at end of file
