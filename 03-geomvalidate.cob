@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Geometric_Validation_Batch.
+      ****************************
+      *    Batch version of the interactive circle/triangle checks in
+      *    If_Conditions (see 03-ifcondition.cob): reads a file of
+      *    (x,y) points, one per line, and writes a results file
+      *    recording whether each point lies within a fixed-radius
+      *    circle and/or the triangle with vertices (-1,0), (0,1),
+      *    (1,0), with no operator interaction required.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT points-file ASSIGN TO "points.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS points-status.
+           SELECT results-file ASSIGN TO "geomresults.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  points-file.
+       01  point-record.
+           05  point-x PIC S9999v99.
+           05  point-y PIC S9999v99.
+
+       FD  results-file.
+       01  result-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  radius          PIC 999v99 VALUE 10.00.
+       01  in-circle       PIC X(3).
+       01  in-triangle     PIC X(3).
+       01  points-status   PIC XX.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+       01  record-count    PIC 9(5) VALUE 0.
+       01  pass-count      PIC 9(5) VALUE 0.
+       01  fail-count      PIC 9(5) VALUE 0.
+       01  csv-point-x     PIC -(4)9.9(2) USAGE DISPLAY.
+       01  csv-point-y     PIC -(4)9.9(2) USAGE DISPLAY.
+      ****************************
+       PROCEDURE DIVISION.
+
+           DISPLAY "[+] Geometric Validation Batch Job".
+           DISPLAY "   Circle radius: " radius.
+
+           OPEN INPUT points-file.
+           IF points-status NOT = "00"
+               DISPLAY "[-] Could not open points.dat, status "
+                   points-status "."
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT results-file.
+           MOVE SPACES TO result-line.
+           STRING "x,y,in_circle,in_triangle" DELIMITED BY SIZE
+               INTO result-line.
+           WRITE result-line.
+
+           PERFORM UNTIL eof-reached
+               READ points-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END
+                       PERFORM Validate-Point
+               END-READ
+           END-PERFORM.
+           CLOSE points-file.
+           CLOSE results-file.
+
+           DISPLAY "[+] Records processed : " record-count.
+           DISPLAY "[+] In circle AND triangle: " pass-count.
+           DISPLAY "[+] Outside both          : " fail-count.
+
+           STOP RUN.
+
+       Validate-Point.
+           ADD 1 TO record-count.
+
+           MOVE "no" TO in-circle.
+           IF FUNCTION SQRT(point-x ** 2 + point-y ** 2) <= radius
+               MOVE "yes" TO in-circle
+           END-IF.
+
+           MOVE "no" TO in-triangle.
+           IF (point-x >= 0 AND point-y >= 0
+                   AND point-y <= 1 - point-x)
+                   OR (point-x < 0 AND point-y >= 0
+                   AND point-y <= 1 + point-x)
+               MOVE "yes" TO in-triangle
+           END-IF.
+
+           IF in-circle = "yes" AND in-triangle = "yes"
+               ADD 1 TO pass-count
+           ELSE
+               ADD 1 TO fail-count
+           END-IF.
+
+           MOVE point-x TO csv-point-x.
+           MOVE point-y TO csv-point-y.
+           MOVE SPACES TO result-line.
+           STRING FUNCTION TRIM(csv-point-x) ","
+               FUNCTION TRIM(csv-point-y) ","
+               FUNCTION TRIM(in-circle) ","
+               FUNCTION TRIM(in-triangle)
+               DELIMITED BY SIZE INTO result-line.
+           WRITE result-line.
