@@ -14,6 +14,8 @@
            02  trailing-garbage PIC XXXX VALUE "WXYZ".
 
        01  after-matrix PIC XXXX VALUE "ABCD".
+       01  clear-row   PIC 999.
+       01  clear-col   PIC 999.
       ****************************
        PROCEDURE DIVISION.
 
@@ -24,6 +26,7 @@
            ACCEPT n-rows.
            DISPLAY "[1.] Number of rows? "
            ACCEPT n-cols.
+           PERFORM Clear-Matrix.
            DISPLAY "Rebuilding a " n-rows "x" n-cols "-matrix."
 
            MOVE 1111.11 TO matrix-entry(1,1).
@@ -37,6 +40,7 @@
            ACCEPT n-rows.
            DISPLAY "[2.] Number of rows? "
            ACCEPT n-cols.
+           PERFORM Clear-Matrix.
            DISPLAY "Rebuilding a " n-rows "x" n-cols "-matrix."
 
            DISPLAY "   Matrix: " matrix.
@@ -47,6 +51,7 @@
            ACCEPT n-rows.
            DISPLAY "[3.] Number of rows? "
            ACCEPT n-cols.
+           PERFORM Clear-Matrix.
            DISPLAY "Rebuilding a " n-rows "x" n-cols "-matrix."
 
            DISPLAY "   Matrix: " matrix.
@@ -54,3 +59,15 @@
            DISPLAY "   After matrix: " after-matrix.
 
            STOP RUN.
+
+       Clear-Matrix.
+      *    OCCURS DEPENDING ON does not clear out the backing storage
+      *    when the table is resized, so cells from a previous, larger
+      *    size can leak back in if the table grows again. Zero the
+      *    whole backing store (not just the currently-visible
+      *    n-rows x n-cols window) on every resize.
+           PERFORM VARYING clear-row FROM 1 BY 1 UNTIL clear-row > 99
+               PERFORM VARYING clear-col FROM 1 BY 1 UNTIL clear-col > 99
+                   MOVE 0 TO matrix-entry(clear-row, clear-col)
+               END-PERFORM
+           END-PERFORM.
