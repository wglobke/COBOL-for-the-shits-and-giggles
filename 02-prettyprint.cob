@@ -1,34 +1,58 @@
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID.     Pretty_Print.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT csv-file ASSIGN TO DYNAMIC csv-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  csv-file.
+       01  csv-line PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01  csv-filename    PIC X(255).
+       01  csv-answer      PIC X.
+       01  csv-salary      PIC Z(6)9.9(2) USAGE DISPLAY.
        01  personnel-record.
+           05  employee-id PIC X(6) VALUE "E00001".
            05  first-name  PIC X(20) VALUE "Homer".
            05  last-name   PIC X(20) VALUE "Simpson".
            05  street      PIC X(20) VALUE "742 Evergreen Tce".
            05  city        PIC X(20) VALUE "Springfield".
+           05  zip         PIC X(10) VALUE "62704".
            05  department  PIC X(20) VALUE "Safety".
            05  salary      PIC 9(7)v9(2) VALUE 362.19.
+           05  hire-date   PIC 9(8) VALUE 19890101.
 
        01  pretty-personnel-record.
-           05  FILLER      PIC X VALUE x'0A'.                               
-           05  FILLER      PIC X(20) VALUE "# Full name  :".                    
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Employee ID:".
+           05  employee-id PIC X(6).
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Full name  :".
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
-           05  FILLER      PIC X VALUE x'0A'.           
-           05  FILLER      PIC X(20) VALUE "# Address    :".                    
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Address    :".
            05  street      PIC X(20).
-           05  FILLER      PIC XX VALUE ", ".                               
+           05  FILLER      PIC XX VALUE ", ".
            05  city        PIC X(20).
-           05  FILLER      PIC X VALUE x'0A'.              
-           05  FILLER      PIC X(20) VALUE "# Department :".                                     
+           05  FILLER      PIC X VALUE SPACE.
+           05  zip         PIC X(10).
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Department :".
            05  department  PIC X(20).
-           05  FILLER      PIC X VALUE x'0A'.                               
-           05  FILLER      PIC X(20) VALUE "# Salary     :".                                     
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Salary     :".
            05  salary      PIC Z(6)9.9(2) USAGE DISPLAY.
+           05  FILLER      PIC X VALUE x'0A'.
+           05  FILLER      PIC X(20) VALUE "# Hire date  :".
+           05  hire-date   PIC 9(8).
 
        01  matrix.
            02  matrix-row OCCURS 3.
@@ -81,4 +105,31 @@
            DISPLAY "[++] Pretty print: ".
            DISPLAY "    Matrix: " pretty-matrix.
 
+      *    Let the operator export the personnel record as a CSV line,
+      *    e.g. to load it into a spreadsheet, instead of only ever
+      *    seeing the DISPLAY renderings above.
+           DISPLAY "[+] Export personnel record to CSV file? [y/n] ".
+           ACCEPT csv-answer.
+           IF csv-answer = "y" OR csv-answer = "Y" THEN
+               DISPLAY "[+] CSV file name: "
+               ACCEPT csv-filename
+               MOVE salary IN personnel-record TO csv-salary
+               OPEN OUTPUT csv-file
+               MOVE SPACES TO csv-line
+               STRING FUNCTION TRIM(employee-id IN personnel-record)
+                   "," FUNCTION TRIM(first-name IN personnel-record)
+                   "," FUNCTION TRIM(last-name IN personnel-record)
+                   "," FUNCTION TRIM(street IN personnel-record)
+                   "," FUNCTION TRIM(city IN personnel-record)
+                   "," FUNCTION TRIM(zip IN personnel-record)
+                   "," FUNCTION TRIM(department IN personnel-record)
+                   "," FUNCTION TRIM(csv-salary)
+                   "," hire-date IN personnel-record
+                   DELIMITED BY SIZE INTO csv-line
+               WRITE csv-line
+               CLOSE csv-file
+               DISPLAY "[+] Wrote CSV record to '"
+                   FUNCTION TRIM(csv-filename, TRAILING) "'."
+           END-IF.
+
            STOP RUN.
