@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Remote_Console.
+      ****************************
+      *    A small authenticated, audited console subprogram for
+      *    operations staff. By design it does NOT execute OS
+      *    commands or open any socket - it only answers a fixed menu
+      *    of safe, read-only diagnostic commands, after checking the
+      *    caller-supplied auth code against CONSOLE_AUTH_CODE. Every
+      *    call (successful or not) is appended to console.log.
+      *
+      *    Arguments:
+      *       console-auth-code : shared secret supplied by the caller
+      *       console-command   : one of STATUS, DATE, HELP
+      *       console-response  : text reply
+      *       console-status    : "Y" if the command was authenticated
+      *                           and recognized, "N" otherwise
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT console-log ASSIGN TO "console.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  console-log.
+       01  log-record PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  expected-auth-code  PIC X(20).
+       01  auth-ok             PIC X VALUE "N".
+           88  authenticated   VALUE "Y".
+       01  log-date            PIC 9(8).
+       01  log-time            PIC 9(8).
+
+       LINKAGE SECTION.
+       01  console-auth-code   PIC X(20).
+       01  console-command     PIC X(20).
+       01  console-response    PIC X(200).
+       01  console-status      PIC X.
+           88  console-ok      VALUE "Y".
+      ****************************
+       PROCEDURE DIVISION USING console-auth-code, console-command,
+               console-response, console-status.
+
+           MOVE "N" TO console-status.
+           MOVE SPACES TO console-response.
+
+           ACCEPT expected-auth-code
+               FROM ENVIRONMENT "CONSOLE_AUTH_CODE".
+           IF expected-auth-code = SPACES OR
+                   console-auth-code NOT = expected-auth-code THEN
+               MOVE "N" TO auth-ok
+               MOVE "ERROR: authentication failed" TO console-response
+               PERFORM Log-Console-Event
+               EXIT PROGRAM
+           END-IF.
+           MOVE "Y" TO auth-ok.
+
+           EVALUATE FUNCTION TRIM(console-command)
+               WHEN "STATUS"
+                   MOVE "Remote_Console: online, authenticated."
+                       TO console-response
+                   MOVE "Y" TO console-status
+               WHEN "DATE"
+                   CALL "Get_Business_Date" USING log-date
+                   STRING "Business date: " log-date
+                       DELIMITED BY SIZE INTO console-response
+                   MOVE "Y" TO console-status
+               WHEN "HELP"
+                   MOVE "Commands: STATUS, DATE, HELP"
+                       TO console-response
+                   MOVE "Y" TO console-status
+               WHEN OTHER
+                   MOVE "ERROR: unknown command" TO console-response
+                   MOVE "N" TO console-status
+           END-EVALUATE.
+
+           PERFORM Log-Console-Event.
+
+           EXIT PROGRAM.
+
+       Log-Console-Event.
+      *    Audit every call, successful or not, with a timestamp.
+           ACCEPT log-date FROM DATE YYYYMMDD.
+           ACCEPT log-time FROM TIME.
+           MOVE SPACES TO log-record.
+           STRING "CONSOLE auth=" FUNCTION TRIM(auth-ok)
+               " command=" FUNCTION TRIM(console-command)
+               " response=" FUNCTION TRIM(console-response)
+               " date=" log-date
+               " time=" log-time
+               DELIMITED BY SIZE INTO log-record.
+           OPEN EXTEND console-log.
+           WRITE log-record.
+           CLOSE console-log.
+
+       END PROGRAM Remote_Console.
