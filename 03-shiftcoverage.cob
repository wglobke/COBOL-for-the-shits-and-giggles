@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Shift_Coverage_Report.
+      ****************************
+      *    Builds the same weekly on-call calendar as
+      *    On_Call_Calendar (see 03-oncallcalendar.cob), then reports
+      *    how many shifts each engineer on the roster ends up
+      *    covering, and flags any engineer who was not assigned a
+      *    single shift that week.
+      ****************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  week-table.
+           02  weekdays    PIC X(9) OCCURS 7.
+
+       01  oncall-roster.
+           02  oncall-engineer PIC X(20) OCCURS 4.
+       01  roster-size     PIC 9 VALUE 4.
+
+       01  shift-counts.
+           02  shift-count PIC 9 OCCURS 4.
+
+       01  day-idx         PIC 9.
+       01  roster-idx      PIC 9.
+      ****************************
+       PROCEDURE DIVISION.
+      *    Set weekdays
+           MOVE "Monday" TO weekdays(1).
+           MOVE "Tuesday" TO weekdays(2).
+           MOVE "Wednesday" TO weekdays(3).
+           MOVE "Thursday" TO weekdays(4).
+           MOVE "Friday" TO weekdays(5).
+           MOVE "Saturday" TO weekdays(6).
+           MOVE "Sunday" TO weekdays(7).
+
+      *    Set the on-call roster.
+           MOVE "Homer Simpson"   TO oncall-engineer(1).
+           MOVE "Ned Flanders"    TO oncall-engineer(2).
+           MOVE "Waylon Smithers" TO oncall-engineer(3).
+           MOVE "Seymour Skinner" TO oncall-engineer(4).
+
+           MOVE 0 TO shift-count(1) shift-count(2)
+                     shift-count(3) shift-count(4).
+
+           DISPLAY "[+] Weekly On-Call Calendar".
+           DISPLAY "============================".
+
+      *    Rotate through the roster one engineer per day, wrapping
+      *    around when there are more days than engineers, and tally
+      *    how many shifts each engineer picks up.
+           PERFORM VARYING day-idx FROM 1 BY 1 UNTIL day-idx > 7
+               COMPUTE roster-idx =
+                   FUNCTION MOD(day-idx - 1, roster-size) + 1
+               DISPLAY "   " weekdays(day-idx) " : "
+                   oncall-engineer(roster-idx)
+               ADD 1 TO shift-count(roster-idx)
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "[+] Roster-Wide Shift Coverage Report".
+           DISPLAY "======================================".
+           PERFORM VARYING roster-idx FROM 1 BY 1
+                   UNTIL roster-idx > roster-size
+               DISPLAY "   " oncall-engineer(roster-idx) " : "
+                   shift-count(roster-idx) " shift(s)"
+               IF shift-count(roster-idx) = 0
+                   DISPLAY "      [-] Warning: not assigned any "
+                       "shifts this week."
+               END-IF
+           END-PERFORM.
+
+           STOP RUN.
