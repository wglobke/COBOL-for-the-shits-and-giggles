@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Get_Business_Date.
+      ****************************
+      *    Shared subprogram returning "the business date" used to
+      *    stamp audit logs and batch jobs. Normally this is just
+      *    today's date, but operations can freeze/override it via
+      *    the BUSINESS_DATE environment variable (format YYYYMMDD),
+      *    e.g. to re-run a batch job for a prior day or to get
+      *    repeatable output in tests.
+      *
+      *    Arguments:
+      *       business-date    : returned as YYYYMMDD
+      *       business-time    : OPTIONAL, returned as HHMMSSss
+      *       business-weekday : OPTIONAL, returned as 1 (Monday)
+      *                          thru 7 (Sunday), per FUNCTION
+      *                          INTEGER-OF-DATE / DAY-OF-WEEK
+      ****************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  override-date   PIC X(8).
+
+       LINKAGE SECTION.
+       01  business-date     PIC 9(8).
+       01  business-time     PIC 9(8).
+       01  business-weekday  PIC 9.
+      ****************************
+       PROCEDURE DIVISION USING business-date
+               OPTIONAL business-time OPTIONAL business-weekday.
+
+           ACCEPT override-date FROM ENVIRONMENT "BUSINESS_DATE".
+           IF override-date IS NUMERIC THEN
+               MOVE override-date TO business-date
+           ELSE
+               ACCEPT business-date FROM DATE YYYYMMDD
+           END-IF.
+
+           IF ADDRESS OF business-time NOT = NULL THEN
+               ACCEPT business-time FROM TIME
+           END-IF.
+
+           IF ADDRESS OF business-weekday NOT = NULL THEN
+      *        FUNCTION INTEGER-OF-DATE's epoch (1601-01-01) was a
+      *        Monday, so its result mod 7 is 1 for Monday thru 6 for
+      *        Saturday and 0 for Sunday; shift the 0 up to 7 so the
+      *        result is this subprogram's 1 (Monday) thru 7 (Sunday)
+      *        convention.
+               COMPUTE business-weekday =
+                   FUNCTION MOD(
+                       FUNCTION MOD(FUNCTION INTEGER-OF-DATE(
+                           business-date), 7) + 6, 7) + 1
+           END-IF.
+
+           EXIT PROGRAM.
+
+       END PROGRAM Get_Business_Date.
