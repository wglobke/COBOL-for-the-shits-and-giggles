@@ -0,0 +1,10 @@
+       01  personnel-record.
+           05  employee-id PIC X(6).
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  street      PIC X(20).
+           05  city        PIC X(20).
+           05  zip         PIC X(10).
+           05  department  PIC X(20).
+           05  salary      PIC 9(7)v9(2).
+           05  hire-date   PIC 9(8).
