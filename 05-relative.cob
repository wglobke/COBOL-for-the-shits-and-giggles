@@ -8,35 +8,93 @@
            SELECT data-file ASSIGN TO "rel-records.dat"
                ORGANIZATION IS RELATIVE
                ACCESS MODE IS RANDOM
-               RELATIVE KEY IS rel-key.
+               RELATIVE KEY IS rel-key
+               FILE STATUS IS data-status.
+           SELECT deletion-log ASSIGN TO "deletions.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT hwm-file ASSIGN TO "relhwm.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS hwm-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
        FD  data-file.
        01  data-set.
-           05  data-name   PIC X(20).
-           05  data-age    PIC 999.
+           COPY "05-records.cpy".
+       FD  deletion-log.
+       01  log-record PIC X(100).
+       FD  hwm-file.
+       01  hwm-record PIC 99.
        WORKING-STORAGE SECTION.
-       01  rel-key PIC 99.
-       01  n       PIC 99.
+       01  rel-key     PIC 99.
+       01  n           PIC 99.
+       01  log-date    PIC 9(8).
+       01  log-time    PIC 9(8).
+       01  lookup-mode PIC X.
+       01  slot-found  PIC X VALUE "N".
+           88  free-slot-found VALUE "Y".
+       01  high-water-mark PIC 99 VALUE 0.
+       01  hwm-status  PIC XX.
+       01  data-status.
+           02  data-status-1   PIC X.
+           02  data-status-2   PIC X.
       ****************************
        PROCEDURE DIVISION.
-           
+       DECLARATIVES.
+       data-file-error SECTION.
+           USE AFTER ERROR PROCEDURE ON data-file.
+           DISPLAY "[E] data-file I/O error, status " data-status-1
+                   "(" data-status-2 ")".
+       END DECLARATIVES.
+
+      *    Load the persistent high-water-mark key (the highest
+      *    rel-key ever written to data-file) so new records keep
+      *    growing the file instead of colliding with earlier runs.
+           OPEN INPUT hwm-file.
+           IF hwm-status = "00" THEN
+               READ hwm-file
+                   AT END CONTINUE
+               END-READ
+               MOVE hwm-record TO high-water-mark
+               CLOSE hwm-file
+           ELSE
+               CLOSE hwm-file
+           END-IF.
+
            DISPLAY "[+] Enter how many records?". ACCEPT n.
            DISPLAY "---".
-           IF n = 0 THEN GO TO Read-Record.
+           IF n = 0 THEN
+               DISPLAY "[+] (R)ead, (D)elete, or (A)dd one record "
+                       "into the first free slot? "
+               ACCEPT lookup-mode
+               IF lookup-mode = "A" OR lookup-mode = "a"
+                   GO TO Add-Record
+               END-IF
+               IF lookup-mode = "D" OR lookup-mode = "d"
+                   GO TO Delete-Record
+               END-IF
+               GO TO Read-Record
+           END-IF.
 
        Write-Records.
-      *    Write data to data-file.
-           OPEN OUTPUT data-file.
+      *    Write data to data-file, re-using any slot freed by a
+      *    prior deletion before growing past the persistent
+      *    high-water-mark key (same probe Add-Record uses), so bulk
+      *    entry doesn't waste slots that Delete-Record already freed.
+           IF high-water-mark = 0 THEN
+               OPEN OUTPUT data-file
+           ELSE
+               OPEN I-O data-file
+           END-IF.
            PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1 UNTIL TALLY = n
                DISPLAY "[+] Enter record #" TALLY
                DISPLAY "   Name : " ACCEPT data-name
                DISPLAY "   Age  : " ACCEPT data-age
-               MOVE TALLY TO rel-key
+               PERFORM Find-Free-Slot
                WRITE data-set
            END-PERFORM.
            CLOSE data-file.
+           PERFORM Save-High-Water-Mark.
 
            DISPLAY "---".
        
@@ -55,6 +113,49 @@
            DISPLAY "   Name : " data-name
            DISPLAY "   Age  : " data-age
            CLOSE data-file.
+           STOP RUN.
+
+       Add-Record.
+      *    Re-use the first deleted (or never-written) slot instead of
+      *    always growing the file.
+           OPEN I-O data-file.
+           DISPLAY "   Name : " ACCEPT data-name
+           DISPLAY "   Age  : " ACCEPT data-age
+           PERFORM Find-Free-Slot.
+           DISPLAY "[+] Adding record into free slot #" rel-key.
+           WRITE data-set.
+           CLOSE data-file.
+           PERFORM Save-High-Water-Mark.
+
+           STOP RUN.
+
+       Find-Free-Slot.
+      *    Re-use the first deleted (or never-written) slot instead of
+      *    always growing the file, by probing slots in order. Slots
+      *    past the high-water mark are guaranteed never written, so
+      *    the probe never needs to go beyond high-water-mark + 1.
+           MOVE "N" TO slot-found.
+           PERFORM TEST AFTER VARYING rel-key FROM 1 BY 1
+                   UNTIL free-slot-found OR rel-key > high-water-mark
+                   OR rel-key = 99
+               READ data-file
+                   INVALID KEY SET free-slot-found TO TRUE
+               END-READ
+           END-PERFORM.
+           IF NOT free-slot-found THEN
+               IF high-water-mark < 99 THEN
+                   ADD 1 TO high-water-mark
+                   MOVE high-water-mark TO rel-key
+                   SET free-slot-found TO TRUE
+               ELSE
+                   DISPLAY "[-] No free slots left."
+                   CLOSE data-file
+                   STOP RUN
+               END-IF
+           END-IF.
+           IF rel-key > high-water-mark THEN
+               MOVE rel-key TO high-water-mark
+           END-IF.
 
        Delete-Record.
       *    Pick a record to delete.
@@ -67,7 +168,29 @@
                    CLOSE data-file
                    STOP RUN
            END-READ.
+           PERFORM Log-Deletion.
            DELETE data-file.
            CLOSE data-file.
-           
+
            STOP RUN.
+
+       Save-High-Water-Mark.
+           MOVE high-water-mark TO hwm-record.
+           OPEN OUTPUT hwm-file.
+           WRITE hwm-record.
+           CLOSE hwm-file.
+
+       Log-Deletion.
+      *    Audit the deletion: key, data removed, and a timestamp.
+           CALL "Get_Business_Date" USING log-date.
+           ACCEPT log-time FROM TIME.
+           MOVE SPACES TO log-record.
+           STRING "DELETE rel-key=" rel-key
+               " data-name=" data-name
+               " data-age=" data-age
+               " date=" log-date
+               " time=" log-time
+               DELIMITED BY SIZE INTO log-record.
+           OPEN EXTEND deletion-log.
+           WRITE log-record.
+           CLOSE deletion-log.
