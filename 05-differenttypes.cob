@@ -11,89 +11,104 @@
        FILE SECTION.
        FD  contact-file.
        01  home-address.
+           05  rec-type    PIC X.
+               88  is-home-record  VALUE "H".
+               88  is-email-record VALUE "E".
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  zip         PIC 99999.
            05  street      PIC X(30).
            05  city        PIC X(30).
        01  email-address.
+           05  rec-type    PIC X.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  email       PIC X(20).
        WORKING-STORAGE SECTION.
-       01  switch  PIC X.
+       01  switch          PIC X.
+       01  more-entries    PIC X.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
       ****************************
        PROCEDURE DIVISION.
 
-      *    Read data for contact-file.           
-           DISPLAY "Do you wish to enter a home address (h) or "
-                   "an email address (e)? [h/e]".
-                   ACCEPT switch.
+      *    Read data for contact-file; a person can have both a home
+      *    address and an email address on file.
            OPEN OUTPUT contact-file.
+           MOVE "Y" TO more-entries.
+           PERFORM UNTIL more-entries = "N" OR more-entries = "n"
+               DISPLAY "Do you wish to enter a home address (h) or "
+                       "an email address (e)? [h/e]"
+               ACCEPT switch
 
-           IF switch = "h" THEN
-                 DISPLAY "[+] Enter home address:"
-                 DISPLAY "   First name : "
-                 ACCEPT first-name IN home-address
-                 DISPLAY "   Last name  : "
-                 ACCEPT last-name IN home-address
-                 DISPLAY "   ZIP code   : "
-                 ACCEPT zip IN home-address
-                 DISPLAY "   Street     : "
-                 ACCEPT street IN home-address
-                 DISPLAY "   City       : "
-                 ACCEPT city IN home-address
-                 WRITE home-address
-           ELSE IF switch = "e" THEN
-                 DISPLAY "[+] Enter email address:"
-                 DISPLAY "   First name : "
-                 ACCEPT first-name IN email-address
-                 DISPLAY "   Last name  : "
-                 ACCEPT last-name IN email-address
-                 DISPLAY "   Email      : "
-                 ACCEPT email IN email-address
-                 WRITE email-address
-           ELSE
-               DISPLAY "Unknown option '" switch "'."
-           END-IF.
+               IF switch = "h" THEN
+                     MOVE "H" TO rec-type IN home-address
+                     DISPLAY "[+] Enter home address:"
+                     DISPLAY "   First name : "
+                     ACCEPT first-name IN home-address
+                     DISPLAY "   Last name  : "
+                     ACCEPT last-name IN home-address
+                     DISPLAY "   ZIP code   : "
+                     ACCEPT zip IN home-address
+                     DISPLAY "   Street     : "
+                     ACCEPT street IN home-address
+                     DISPLAY "   City       : "
+                     ACCEPT city IN home-address
+                     WRITE home-address
+               ELSE IF switch = "e" THEN
+                     MOVE "E" TO rec-type IN email-address
+                     DISPLAY "[+] Enter email address:"
+                     DISPLAY "   First name : "
+                     ACCEPT first-name IN email-address
+                     DISPLAY "   Last name  : "
+                     ACCEPT last-name IN email-address
+                     DISPLAY "   Email      : "
+                     ACCEPT email IN email-address
+                     WRITE email-address
+               ELSE
+                   DISPLAY "Unknown option '" switch "'."
+               END-IF
+               END-IF
+
+               DISPLAY "Enter another record for this person? [y/n]"
+               ACCEPT more-entries
+           END-PERFORM.
 
            CLOSE contact-file.
            DISPLAY "---".
-           
-      *    Display entries of contact-file.
-           DISPLAY "Are you expecting a home address (h) or "
-                   "an email address (e)? [h/e]".
-                   ACCEPT switch.
-           OPEN INPUT contact-file.
 
-      ***  What would happen if we do not specify the target record in READ?
-      *     READ contact-file.
-
-           IF switch = "h" THEN
-               READ contact-file INTO home-address          
-               DISPLAY "[+] Home address is:"
-               DISPLAY "   First name : "
-               DISPLAY first-name IN home-address
-               DISPLAY "   Last name  : "
-               DISPLAY last-name IN home-address
-               DISPLAY "   ZIP code   : "
-               DISPLAY zip IN home-address
-               DISPLAY "   Street     : "
-               DISPLAY street IN home-address
-               DISPLAY "   City       : "
-               DISPLAY city IN home-address
-           ELSE IF switch = "e" THEN
-               READ contact-file INTO email-address
-               DISPLAY "[+] Enter email address:"
-               DISPLAY "   First name : "
-               DISPLAY first-name IN email-address
-               DISPLAY "   Last name  : "
-               DISPLAY last-name IN email-address
-               DISPLAY "   Email      : "
-               DISPLAY email IN email-address
-           ELSE
-               DISPLAY "Unknown option '" switch "'."
-           END-IF.
+      *    Display every entry on file, home and email alike.
+           OPEN INPUT contact-file.
+           PERFORM UNTIL eof-reached
+               READ contact-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END
+                       EVALUATE rec-type IN home-address
+                           WHEN "H"
+                               DISPLAY "[+] Home address is:"
+                               DISPLAY "   First name : "
+                                   first-name IN home-address
+                               DISPLAY "   Last name  : "
+                                   last-name IN home-address
+                               DISPLAY "   ZIP code   : "
+                                   zip IN home-address
+                               DISPLAY "   Street     : "
+                                   street IN home-address
+                               DISPLAY "   City       : "
+                                   city IN home-address
+                           WHEN "E"
+                               DISPLAY "[+] Email address is:"
+                               DISPLAY "   First name : "
+                                   first-name IN email-address
+                               DISPLAY "   Last name  : "
+                                   last-name IN email-address
+                               DISPLAY "   Email      : "
+                                   email IN email-address
+                           WHEN OTHER
+                               DISPLAY "[-] Unrecognized record type."
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
 
            CLOSE contact-file.
            STOP RUN.
