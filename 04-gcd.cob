@@ -6,6 +6,7 @@
        01  x   PIC 9(9) USAGE BINARY.
        01  y   PIC 9(9) USAGE BINARY.
        01  g   PIC 9(9) USAGE BINARY.
+       01  lib-path    PIC X(1024).
       ****************************
        PROCEDURE DIVISION.
 
@@ -15,7 +16,20 @@
       *    Set the library search path via
       *        export LD_LIBRARY_PATH=/path/to/library/
       *    to the directory with the dylib containing "C_function".
-           CALL "C_function" USING BY VALUE x BY VALUE y RETURNING g.
+      *    Log what was actually used to resolve the dynamic call, so
+      *    a "wrong gcd()" bug report can be traced back to a stale
+      *    or missing LD_LIBRARY_PATH instead of the COBOL logic.
+           ACCEPT lib-path FROM ENVIRONMENT "LD_LIBRARY_PATH".
+           DISPLAY "[COBOL] LD_LIBRARY_PATH = "
+               FUNCTION TRIM(lib-path).
+           CALL "C_function" USING BY VALUE x BY VALUE y RETURNING g
+               ON EXCEPTION
+                   DISPLAY "[COBOL] ERROR: could not resolve "
+                       "C_function via LD_LIBRARY_PATH."
+                   STOP RUN
+               NOT ON EXCEPTION
+                   DISPLAY "[COBOL] Resolved and called C_function."
+           END-CALL.
 
            DISPLAY "[COBOL] gcd(" x "," y ") = " g.
 
