@@ -9,17 +9,27 @@
        FILE-CONTROL.
       * next line copied from fread.cob
            SELECT stream-file ASSIGN TO DYNAMIC source-file.
+           SELECT dest-file ASSIGN TO DYNAMIC dest-filename.
       ****************************
        DATA DIVISION.
 
        FILE SECTION.
-      * next two lines copied from fread.cob
-       FD  stream-file EXTERNAL.
+      * next lines copied from fread.cob
+       FD  stream-file EXTERNAL
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON block-len.
        01  stream-byte PIC X.
+       01  stream-block PIC X(4096).
+
+       FD  dest-file.
+       01  dest-record PIC X(4096).
 
        WORKING-STORAGE SECTION.
-      * next line copied from fread.cob
+      * next lines copied from fread.cob
        01  source-file PIC X(255).
+       01  block-len   PIC 9(10) USAGE BINARY.
+       01  dest-filename PIC X(255).
+       01  write-to-dest PIC X.
        01  n           PIC 9(10) USAGE BINARY.
        01  rounds      PIC 9(10) USAGE BINARY.
        01  remaining   PIC 9(10) USAGE BINARY.
@@ -28,6 +38,7 @@
        01  my-buffer.
            02 my-buffer-byte PIC X OCCURS 10000.
        01  max-buffer PIC X(4096).
+       01  block-mode  PIC X.
       ****************************
        PROCEDURE DIVISION.
 
@@ -35,6 +46,14 @@
            ACCEPT source-file.
            DISPLAY "[+] How many bytes do you wish to read?".
            ACCEPT n.
+           DISPLAY "[+] Read in one block instead of byte-by-byte? "
+                   "[y/n] ".
+           ACCEPT block-mode.
+           IF block-mode = "y" OR block-mode = "Y" THEN
+               MOVE "Y" TO block-mode
+           ELSE
+               MOVE "N" TO block-mode
+           END-IF.
            IF n > FUNCTION LENGTH(my-buffer) THEN
                DISPLAY "[-] Buffer too short : " n " bytes requested, "
                        "but only " FUNCTION LENGTH(my-buffer)
@@ -52,7 +71,9 @@
                CALL "fread_cob" USING
                    max-buffer,
                    max-len,
-                   source-file
+                   source-file,
+                   ZERO,
+                   block-mode
                COMPUTE idx = max-len * (TALLY - 1) + 1
                MOVE max-buffer TO my-buffer(idx:max-len)
            END-PERFORM.
@@ -60,7 +81,9 @@
                CALL "fread_cob" USING
                    max-buffer,
                    remaining,
-                   source-file
+                   source-file,
+                   ZERO,
+                   block-mode
                COMPUTE idx = max-len * rounds + 1
                MOVE max-buffer TO my-buffer(idx:remaining)
            END-IF.
@@ -72,4 +95,18 @@
                "' are: ".
            DISPLAY my-buffer.
 
+           DISPLAY "[+] Write those bytes to a destination file? [y/n] ".
+           ACCEPT write-to-dest.
+           IF write-to-dest = "y" OR write-to-dest = "Y" THEN
+               DISPLAY "[+] Destination file name: "
+               ACCEPT dest-filename
+               MOVE SPACES TO dest-record
+               MOVE my-buffer(1:n) TO dest-record(1:n)
+               OPEN OUTPUT dest-file
+               WRITE dest-record
+               CLOSE dest-file
+               DISPLAY "[+] Wrote " n " bytes to '"
+                   FUNCTION TRIM(dest-filename, TRAILING) "'."
+           END-IF.
+
            STOP RUN.
