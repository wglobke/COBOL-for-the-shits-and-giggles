@@ -3,12 +3,17 @@
       ****************************
        DATA DIVISION.
        LOCAL-STORAGE SECTION.
-       01  n1  PIC 9(2) USAGE BINARY.
-       01  n2  PIC 9(2) USAGE BINARY.
+       01  n1  PIC 9(4) USAGE BINARY.
+       01  n2  PIC 9(4) USAGE BINARY.
        01  fn1 PIC 9(10) USAGE BINARY.
        01  fn2 PIC 9(10) USAGE BINARY.
+       01  recursion-limit PIC 9(2) USAGE BINARY VALUE 30.
+       01  i       PIC 9(4) USAGE BINARY.
+       01  prev    PIC 9(10) USAGE BINARY.
+       01  curr    PIC 9(10) USAGE BINARY.
+       01  fib-next    PIC 9(10) USAGE BINARY.
        LINKAGE SECTION.
-       01  n   PIC 9(2) USAGE BINARY.
+       01  n   PIC 9(4) USAGE BINARY.
        01  fn  PIC 9(10) USAGE BINARY.
       ****************************
        PROCEDURE DIVISION USING n fn.
@@ -18,6 +23,37 @@
                GOBACK
            END-IF.
 
+      *    fn is PIC 9(10) BINARY, which GnuCOBOL backs with a native
+      *    64-bit unsigned integer and does not enforce the declared
+      *    10-digit PICTURE at runtime. F(94) and beyond overflow 64
+      *    bits and would silently wrap around instead of raising an
+      *    error, so reject n past the largest index (93) whose
+      *    Fibonacci value is still exactly representable in 64 bits.
+           IF n > 93 THEN
+               DISPLAY "[-] n too large: f(" n ") would overflow "
+                   "64-bit BINARY storage. Largest supported n is 93."
+               MOVE 0 TO fn
+               GOBACK
+           END-IF.
+
+      *    Plain recursion is exponential in n - fine for the small
+      *    values this demo is usually called with, but it would
+      *    never finish for n anywhere near the PIC 9(4) range this
+      *    field now accepts. Switch to an iterative, bottom-up
+      *    computation once n gets past a point where the recursive
+      *    tree would blow up.
+           IF n > recursion-limit THEN
+               MOVE 1 TO prev
+               MOVE 1 TO curr
+               PERFORM VARYING i FROM 3 BY 1 UNTIL i > n
+                   COMPUTE fib-next = prev + curr
+                   MOVE curr TO prev
+                   MOVE fib-next TO curr
+               END-PERFORM
+               MOVE curr TO fn
+               GOBACK
+           END-IF.
+
            COMPUTE n1 = n - 1.
            COMPUTE n2 = n - 2.
            CALL "Fibo_Rec" USING BY CONTENT n1 BY REFERENCE fn1.
