@@ -8,9 +8,18 @@
            SELECT buffer-file ASSIGN TO "buffer.dat".
            SELECT unsorted-file ASSIGN TO "unsorted.dat".
            SELECT sorted-file ASSIGN TO "sorted.dat".
+      * next line copied from fread.cob
+           SELECT stream-file ASSIGN TO DYNAMIC source-file
+               FILE STATUS IS stream-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
+      * next lines copied from fread.cob
+       FD  stream-file EXTERNAL
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON block-len.
+       01  stream-byte PIC X.
+       01  stream-block PIC X(4096).
        SD  buffer-file.
        01  buffer-set.
            05  first-name  PIC X(20).
@@ -26,15 +35,99 @@
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       WORKING-STORAGE SECTION.
+       01  in-count    PIC 9(6) VALUE 0.
+       01  out-count   PIC 9(6) VALUE 0.
+       01  eof-flag    PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+      * next lines copied from fread.cob
+       01  source-file PIC X(255).
+       01  block-len   PIC 9(10) USAGE BINARY.
+       01  peek-answer PIC X.
+       01  peek-offset PIC 9(10) USAGE BINARY.
+       01  peek-length PIC 9(10) USAGE BINARY.
+       01  peek-buffer.
+           02 peek-buffer-byte PIC X OCCURS 4096.
+       01  peek-end    PIC 9(10) USAGE BINARY.
+       01  stream-status PIC XX.
+       01  run-date    PIC 9(8).
       ****************************
        PROCEDURE DIVISION.
 
+           CALL "Get_Business_Date" USING run-date.
+           DISPLAY "[+] Sort_Files run, business date: " run-date.
+
       *    Read data to sort from an existing file.
            SORT buffer-file
                ON DESCENDING KEY age IN buffer-set
                ON ASCENDING KEY last-name IN buffer-set
+               ON ASCENDING KEY first-name IN buffer-set
                USING unsorted-file
                GIVING sorted-file.
            DISPLAY "[+] Sorting done.".
 
+      *    Reconcile record counts between input and output.
+           OPEN INPUT unsorted-file.
+           PERFORM UNTIL eof-reached
+               READ unsorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO in-count
+               END-READ
+           END-PERFORM.
+           CLOSE unsorted-file.
+
+           MOVE "N" TO eof-flag.
+           OPEN INPUT sorted-file.
+           PERFORM UNTIL eof-reached
+               READ sorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO out-count
+               END-READ
+           END-PERFORM.
+           CLOSE sorted-file.
+
+           DISPLAY "[+] Records in  : " in-count.
+           DISPLAY "[+] Records out : " out-count.
+           IF in-count = out-count THEN
+               DISPLAY "[+] Record counts reconcile."
+           ELSE
+               DISPLAY "[-] Record count mismatch! Sort may have "
+                       "dropped or duplicated records."
+           END-IF.
+
+      *    Let the operator peek at a raw byte range of sorted-file or
+      *    any other file on hand (e.g. a partner feed being compared
+      *    against it), using fread_cob's offset/length reader.
+           DISPLAY "[+] Peek at raw bytes of a file? [y/n] ".
+           ACCEPT peek-answer.
+           IF peek-answer = "y" OR peek-answer = "Y" THEN
+               DISPLAY "[+] File name (blank for sorted.dat)? "
+               ACCEPT source-file
+               IF source-file = SPACES THEN
+                   MOVE "sorted.dat" TO source-file
+               END-IF
+               DISPLAY "[+] Byte offset? "
+               ACCEPT peek-offset
+               DISPLAY "[+] How many bytes (max 4096)? "
+               ACCEPT peek-length
+               OPEN INPUT stream-file
+               IF stream-status NOT = "00" THEN
+                   DISPLAY "[-] Could not open '"
+                       FUNCTION TRIM(source-file)
+                       "', status " stream-status
+               ELSE
+                   CALL "fread_cob" USING
+                       peek-buffer,
+                       peek-length,
+                       source-file,
+                       peek-offset,
+                       "N"
+                   CLOSE stream-file
+                   COMPUTE peek-end = peek-offset + peek-length
+                   DISPLAY "[+] Bytes " peek-offset " thru "
+                       peek-end " of " FUNCTION TRIM(source-file) ": "
+                   DISPLAY peek-buffer(1:peek-length)
+               END-IF
+           END-IF.
+
            STOP RUN.
