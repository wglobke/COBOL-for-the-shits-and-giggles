@@ -7,6 +7,16 @@
       *    n-bytes     : number of bytes to be read, advances the
       *                  position in the file by as many steps
       *    source-file : system name of the file to be read
+      *    start-offset: 0 to keep reading from wherever the file
+      *                  position currently is (the old behavior);
+      *                  non-zero to rewind and re-read from that
+      *                  absolute byte offset instead, for callers
+      *                  that need random-access peeks rather than a
+      *                  sequential walk of the file.
+      *    block-mode  : "N" (the old, default behavior) reads
+      *                  n-bytes one byte at a time. "Y" issues a
+      *                  single block READ of up to n-bytes instead,
+      *                  which is far fewer I/O calls for large reads.
       ****************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -15,11 +25,18 @@
            SELECT stream-file ASSIGN TO DYNAMIC source-file.
       ****************************
        DATA DIVISION.
-       
+
        FILE SECTION.
-      * copy next two lines into CALLing program
-       FD  stream-file EXTERNAL.
+      * copy next lines into CALLing program
+       FD  stream-file EXTERNAL
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+           DEPENDING ON block-len.
        01  stream-byte PIC X.
+       01  stream-block PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+       01  skip-count  PIC 9(10) USAGE BINARY.
+       01  block-len   PIC 9(10) USAGE BINARY.
 
        LINKAGE SECTION.
       * copy next line into CALLing program's WORKING STORAGE SECTION
@@ -27,9 +44,12 @@
        01  n-bytes     PIC 9(10) USAGE BINARY.
        01  buffer.
            02 buffer-byte PIC X OCCURS 4096.
+       01  start-offset PIC 9(10) USAGE BINARY.
+       01  block-mode   PIC X.
       ****************************
-       PROCEDURE DIVISION USING buffer, n-bytes, source-file.
-           
+       PROCEDURE DIVISION USING buffer, n-bytes, source-file,
+               start-offset, block-mode.
+
       *    DISPLAY "[fread_cob] Reading " n-bytes " bytes from "
       *             "'" FUNCTION TRIM(source-file, TRAILING) "'".
 
@@ -39,6 +59,32 @@
                EXIT PROGRAM
            END-IF.
 
+           IF start-offset > 0 THEN
+               CLOSE stream-file
+               OPEN INPUT stream-file
+               PERFORM VARYING skip-count FROM 1 BY 1
+                       UNTIL skip-count = start-offset + 1
+                   READ stream-file
+                       AT END
+                           DISPLAY "[fread_cob] "
+                               "Error: start-offset is past end of "
+                               "file."
+                           EXIT PROGRAM
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           IF block-mode = "Y" THEN
+               MOVE n-bytes TO block-len
+               READ stream-file
+                   AT END
+      *                DISPLAY "[fread_cob] Reached end of file."
+                       EXIT PROGRAM
+               END-READ
+               MOVE stream-block(1:n-bytes) TO buffer(1:n-bytes)
+               EXIT PROGRAM
+           END-IF.
+
            PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY = n-bytes + 1
                READ stream-file
                    AT END
