@@ -6,33 +6,62 @@
 
        WORKING-STORAGE SECTION.
        01  personnel-record.
+           05  employee-id PIC X(6).
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  street      PIC X(20).
            05  city        PIC X(20).
+           05  zip         PIC X(10).
            05  department  PIC X(20).
            05  salary      PIC 9(7)v9(2).
+           05  hire-date   PIC 9(8).
 
        66  full-name RENAMES first-name THROUGH last-name.
-       66  contact RENAMES first-name THROUGH city.
+       66  contact RENAMES first-name THROUGH zip.
        66  org RENAMES department.
+
+       01  entered-name        PIC X(50).
+       01  parsed-first-name   PIC X(20).
+       01  parsed-middle-name  PIC X(20).
+       01  parsed-last-name    PIC X(20).
       ****************************
        PROCEDURE DIVISION.
 
-           MOVE "Homer" TO first-name.
-           MOVE "Simpsons" TO last-name.                               
+           MOVE "E00001" TO employee-id.
+           DISPLAY "[+] Full name? "
+           ACCEPT entered-name.
+           CALL "Name_Parser" USING entered-name,
+               parsed-first-name, parsed-middle-name,
+               parsed-last-name.
+           MOVE parsed-first-name TO first-name.
+           IF parsed-middle-name = SPACES THEN
+               MOVE parsed-last-name TO last-name
+           ELSE
+               STRING FUNCTION TRIM(parsed-middle-name) " "
+                   FUNCTION TRIM(parsed-last-name) DELIMITED BY SIZE
+                   INTO last-name
+           END-IF.
            MOVE "742 Evergreen Tce" TO street.
            MOVE "Springfield" TO city.
+           MOVE "62704" TO zip.
            MOVE 362.19 TO salary.
            MOVE "Safety" TO department.
+           MOVE 19890101 TO hire-date.
 
            DISPLAY "Personnel record: "
            DISPLAY personnel-record.
            DISPLAY "Full name: "
            DISPLAY full-name.
+           DISPLAY "   First : " FUNCTION TRIM(parsed-first-name).
+           DISPLAY "   Middle: " FUNCTION TRIM(parsed-middle-name).
+           DISPLAY "   Last  : " FUNCTION TRIM(parsed-last-name).
            DISPLAY "Contact info: "
            DISPLAY contact.
            DISPLAY "Organisation: "
            DISPLAY org.
+           DISPLAY "Employee ID: "
+           DISPLAY employee-id.
+           DISPLAY "Hire date: "
+           DISPLAY hire-date.
 
            STOP RUN.                                             
