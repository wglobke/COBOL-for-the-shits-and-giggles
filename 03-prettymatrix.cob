@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.     Pretty_Matrix.
+      ****************************
+      *    output-mode "F" writes the same pretty-printed matrix to
+      *    output-filename as a plain text file instead of drawing it
+      *    on the terminal with AT LINE/COLUMN - useful when the
+      *    caller is running headless (batch/cron) and has nowhere to
+      *    display a screen. Any other value (including SPACES, the
+      *    old callers' behavior) prints to the terminal as before.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT matrix-output-file ASSIGN TO DYNAMIC output-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  matrix-output-file.
+       01  output-line PIC X(200).
+
        LOCAL-STORAGE SECTION.
        01  left-offset PIC 99 USAGE BINARY VALUE 5.
        01  top-offset  PIC 99 USAGE BINARY VALUE 5.
@@ -9,6 +26,7 @@
        01  j           PIC 999 USAGE BINARY VALUE 1.
        01  display-entry   PIC -ZZZ9.99.
        01  dummy       PIC X.
+       01  line-pos    PIC 999 USAGE BINARY.
 
        LINKAGE SECTION.
        01  n-rows      PIC 999 VALUE 3.
@@ -17,15 +35,23 @@
            02  matrix-row OCCURS 20 DEPENDING ON n-rows.
                03 matrix-column OCCURS 20 DEPENDING ON n-cols.
                    05  matrix-entry PIC S9999v99 USAGE BINARY.
+       01  output-mode     PIC X.
+       01  output-filename PIC X(255).
       ****************************
-       PROCEDURE DIVISION USING n-rows, n-cols, matrix.
+       PROCEDURE DIVISION USING n-rows, n-cols, matrix, output-mode,
+               output-filename.
 
-      *    Check if it makes sense to print on terminal
+      *    Check if it makes sense to print at all
            IF n-cols > 20 OR n-rows > 20 THEN
                DISPLAY "[-] Matrix dimensions too large to print."
                EXIT PROGRAM
            END-IF.
 
+           IF output-mode = "F" OR output-mode = "f" THEN
+               PERFORM Print-To-File
+               EXIT PROGRAM
+           END-IF.
+
       *    Print row 0
            DISPLAY "+---"
                AT LINE top-offset
@@ -78,5 +104,35 @@
                AT LINE 2*n-rows + top-offset + 4
                AT COLUMN 1.
 
+       Print-To-File.
+           OPEN OUTPUT matrix-output-file.
+
+           MOVE SPACES TO output-line.
+           STRING "+---" DELIMITED BY SIZE INTO output-line.
+           WRITE output-line.
+
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n-rows
+               MOVE SPACES TO output-line
+               MOVE 1 TO line-pos
+               STRING "|" DELIMITED BY SIZE INTO output-line
+                   WITH POINTER line-pos
+               PERFORM VARYING j FROM 1 BY 1 UNTIL j > n-cols
+                   MOVE matrix-entry(i,j) TO display-entry
+                   STRING " " display-entry DELIMITED BY SIZE
+                       INTO output-line WITH POINTER line-pos
+               END-PERFORM
+               STRING " |" DELIMITED BY SIZE INTO output-line
+                   WITH POINTER line-pos
+               WRITE output-line
+           END-PERFORM.
+
+           MOVE SPACES TO output-line.
+           STRING "+---" DELIMITED BY SIZE INTO output-line.
+           WRITE output-line.
+
+           CLOSE matrix-output-file.
+           DISPLAY "[+] Matrix written to file '"
+               FUNCTION TRIM(output-filename, TRAILING) "'.".
+
        END PROGRAM Pretty_Matrix.
            
\ No newline at end of file
