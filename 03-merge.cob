@@ -8,11 +8,26 @@
            SELECT buffer-file      ASSIGN TO "buffer.dat".
            SELECT sorted-file-1    ASSIGN TO "sorted1.dat".
            SELECT sorted-file-2    ASSIGN TO "sorted2.dat".
+           SELECT sorted-file-3    ASSIGN TO "sorted3.dat".
+           SELECT sorted-file-4    ASSIGN TO "sorted4.dat".
+           SELECT sorted-file-5    ASSIGN TO "sorted5.dat".
            SELECT big-sorted-file  ASSIGN TO "bigsorted.dat".
+           SELECT checkpoint-file  ASSIGN TO "merge.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ckpt-status.
+      * next line copied from fread.cob
+           SELECT stream-file ASSIGN TO DYNAMIC source-file
+               FILE STATUS IS stream-status.
       ****************************
        DATA DIVISION.
 
        FILE SECTION.
+      * next lines copied from fread.cob
+       FD  stream-file EXTERNAL
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON block-len.
+       01  stream-byte PIC X.
+       01  stream-block PIC X(4096).
        SD  buffer-file.
        01  buffer-set.
            05  first-name  PIC X(20).
@@ -28,23 +43,80 @@
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       FD  sorted-file-3.
+       01  sorted-set-3.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  sorted-file-4.
+       01  sorted-set-4.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  sorted-file-5.
+       01  sorted-set-5.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
        FD  big-sorted-file.
        01  big-sorted-set.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       FD  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt-filecount  PIC 9.
+           05  ckpt-sort1      PIC X.
+           05  ckpt-sort2      PIC X.
+           05  ckpt-sort3      PIC X.
+           05  ckpt-sort4      PIC X.
+           05  ckpt-sort5      PIC X.
 
        WORKING-STORAGE SECTION.
-       01  unsorted-table-1 OCCURS 5.
+      *    OCCURS is sized well above the number of records actually
+      *    populated below, so more names can be added to any table
+      *    later without having to raise the cap again. tbl-count
+      *    tracks how many of the OCCURS slots are actually in use.
+       01  unsorted-table-1 OCCURS 20.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       01  unsorted-table-2 OCCURS 20.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
-       01  unsorted-table-2 OCCURS 5.
+       01  unsorted-table-3 OCCURS 20.
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  age         PIC 999.
+       01  unsorted-table-4 OCCURS 20.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       01  unsorted-table-5 OCCURS 20.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       01  tbl-count   PIC 99 VALUE 5.
 
        01  sort-idx        PIC 9.
+       01  file-count      PIC 9.
+       01  expected-count  PIC 99.
+       01  actual-count    PIC 99 VALUE 0.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+       01  ckpt-status     PIC XX.
+       01  resume-answer   PIC X.
+      * next lines copied from fread.cob
+       01  source-file PIC X(255).
+       01  block-len   PIC 9(10) USAGE BINARY.
+       01  peek-answer PIC X.
+       01  peek-offset PIC 9(10) USAGE BINARY.
+       01  peek-length PIC 9(10) USAGE BINARY.
+       01  peek-end    PIC 9(10) USAGE BINARY.
+       01  peek-buffer.
+           02 peek-buffer-byte PIC X OCCURS 4096.
+       01  stream-status PIC XX.
       ****************************
        PROCEDURE DIVISION.
 
@@ -80,52 +152,346 @@
            MOVE "Waylon"   TO first-name IN unsorted-table-2(5).
            MOVE "Smithers" TO last-name IN unsorted-table-2(5).
            MOVE 35         TO age IN unsorted-table-2(5).
+      *    Initialize unsorted data 3.
+           MOVE "Seymour"  TO first-name IN unsorted-table-3(1).
+           MOVE "Skinner"  TO last-name IN unsorted-table-3(1).
+           MOVE 44         TO age IN unsorted-table-3(1).
+           MOVE "Edna"     TO first-name IN unsorted-table-3(2).
+           MOVE "Krabappel" TO last-name IN unsorted-table-3(2).
+           MOVE 41         TO age IN unsorted-table-3(2).
+           MOVE "Milhouse" TO first-name IN unsorted-table-3(3).
+           MOVE "Van Houten" TO last-name IN unsorted-table-3(3).
+           MOVE 10         TO age IN unsorted-table-3(3).
+           MOVE "Nelson"   TO first-name IN unsorted-table-3(4).
+           MOVE "Muntz"    TO last-name IN unsorted-table-3(4).
+           MOVE 11         TO age IN unsorted-table-3(4).
+           MOVE "Ralph"    TO first-name IN unsorted-table-3(5).
+           MOVE "Wiggum"   TO last-name IN unsorted-table-3(5).
+           MOVE 9          TO age IN unsorted-table-3(5).
+      *    Initialize unsorted data 4.
+           MOVE "Moe"      TO first-name IN unsorted-table-4(1).
+           MOVE "Szyslak"  TO last-name IN unsorted-table-4(1).
+           MOVE 45         TO age IN unsorted-table-4(1).
+           MOVE "Lenny"    TO first-name IN unsorted-table-4(2).
+           MOVE "Leonard"  TO last-name IN unsorted-table-4(2).
+           MOVE 38         TO age IN unsorted-table-4(2).
+           MOVE "Carl"     TO first-name IN unsorted-table-4(3).
+           MOVE "Carlson"  TO last-name IN unsorted-table-4(3).
+           MOVE 38         TO age IN unsorted-table-4(3).
+           MOVE "Apu"      TO first-name IN unsorted-table-4(4).
+           MOVE "Nahasapeemapetilon" TO last-name IN
+               unsorted-table-4(4).
+           MOVE 33         TO age IN unsorted-table-4(4).
+           MOVE "Cletus"   TO first-name IN unsorted-table-4(5).
+           MOVE "Spuckler" TO last-name IN unsorted-table-4(5).
+           MOVE 47         TO age IN unsorted-table-4(5).
+      *    Initialize unsorted data 5.
+           MOVE "Clancy"   TO first-name IN unsorted-table-5(1).
+           MOVE "Wiggum"   TO last-name IN unsorted-table-5(1).
+           MOVE 47         TO age IN unsorted-table-5(1).
+           MOVE "Lou"      TO first-name IN unsorted-table-5(2).
+           MOVE "Policeman" TO last-name IN unsorted-table-5(2).
+           MOVE 40         TO age IN unsorted-table-5(2).
+           MOVE "Eddie"    TO first-name IN unsorted-table-5(3).
+           MOVE "Policeman" TO last-name IN unsorted-table-5(3).
+           MOVE 39         TO age IN unsorted-table-5(3).
+           MOVE "Troy"     TO first-name IN unsorted-table-5(4).
+           MOVE "McClure"  TO last-name IN unsorted-table-5(4).
+           MOVE 50         TO age IN unsorted-table-5(4).
+           MOVE "Kent"     TO first-name IN unsorted-table-5(5).
+           MOVE "Brockman" TO last-name IN unsorted-table-5(5).
+           MOVE 52         TO age IN unsorted-table-5(5).
 
-      *    Sort the unsorted table 1 into a file.
-           DISPLAY "[+] Unsorted table 1: ".
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 5
-               DISPLAY unsorted-table-1(TALLY)
+      *    file-count is the number of sorted files to merge, named by
+      *    the operator at run time; any count from 2 thru the number
+      *    of sorted-file-N slots declared above (currently 5) is
+      *    supported. GnuCOBOL's MERGE verb takes its USING file list
+      *    as compile-time literals, not a runtime-built list, so a
+      *    truly unbounded count isn't expressible; raising the slot
+      *    count above is how this program's "variable count" grows.
+           PERFORM TEST AFTER UNTIL file-count >= 2 AND file-count <= 5
+               DISPLAY "[+] Merge how many sorted files (2-5)? "
+               ACCEPT file-count
+               IF file-count < 2 OR file-count > 5 THEN
+                   DISPLAY "[-] file-count must be between 2 and 5."
+               END-IF
            END-PERFORM.
-           MOVE 1 TO sort-idx.
-           SORT buffer-file
-               ON ASCENDING KEY age IN buffer-set
-               ON DESCENDING KEY last-name IN buffer-set
-               INPUT PROCEDURE Get-Unsorted
-               GIVING sorted-file-1.
-           DISPLAY "[+] Sorting table 1 done.".
+
+      *    Checkpoint/restart: if a previous run already sorted one or
+      *    more of the input files, the sorted-file-N files are still
+      *    on disk, so a restart can skip re-sorting them and pick up
+      *    at the first stage that did not finish.
+           MOVE "N" TO ckpt-sort1 ckpt-sort2 ckpt-sort3 ckpt-sort4
+               ckpt-sort5.
+           OPEN INPUT checkpoint-file.
+           IF ckpt-status = "00" THEN
+               READ checkpoint-file
+                   AT END CONTINUE
+               END-READ
+               CLOSE checkpoint-file
+               IF ckpt-status = "00" AND ckpt-filecount = file-count
+                       AND (ckpt-sort1 = "Y" OR ckpt-sort2 = "Y"
+                       OR ckpt-sort3 = "Y" OR ckpt-sort4 = "Y"
+                       OR ckpt-sort5 = "Y") THEN
+                   DISPLAY "[+] Resume previous sort/merge job? "
+                       "[y/n] "
+                   ACCEPT resume-answer
+                   IF resume-answer NOT = "y" AND
+                           resume-answer NOT = "Y" THEN
+                       MOVE "N" TO ckpt-sort1 ckpt-sort2 ckpt-sort3
+                           ckpt-sort4 ckpt-sort5
+                   END-IF
+               ELSE
+                   MOVE "N" TO ckpt-sort1 ckpt-sort2 ckpt-sort3
+                       ckpt-sort4 ckpt-sort5
+               END-IF
+           ELSE
+               CLOSE checkpoint-file
+           END-IF.
+
+      *    Sort the unsorted table 1 into a file.
+           IF ckpt-sort1 = "Y" THEN
+               DISPLAY "[+] Table 1 already sorted, skipping."
+           ELSE
+               DISPLAY "[+] Unsorted table 1: "
+               PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
+                   DISPLAY unsorted-table-1(TALLY)
+               END-PERFORM
+               MOVE 1 TO sort-idx
+               SORT buffer-file
+                   ON ASCENDING KEY age IN buffer-set
+                   ON DESCENDING KEY last-name IN buffer-set
+                   INPUT PROCEDURE Get-Unsorted
+                   GIVING sorted-file-1
+               DISPLAY "[+] Sorting table 1 done."
+               MOVE "Y" TO ckpt-sort1
+               MOVE file-count TO ckpt-filecount
+               PERFORM Write-Checkpoint
+           END-IF.
       *    Sort the unsorted table 2 into a file.
-           DISPLAY "[+] Unsorted table 2: ".
-           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 5
-               DISPLAY unsorted-table-2(TALLY)
+           IF ckpt-sort2 = "Y" THEN
+               DISPLAY "[+] Table 2 already sorted, skipping."
+           ELSE
+               DISPLAY "[+] Unsorted table 2: "
+               PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
+                   DISPLAY unsorted-table-2(TALLY)
+               END-PERFORM
+               MOVE 2 TO sort-idx
+               SORT buffer-file
+                   ON ASCENDING KEY age IN buffer-set
+                   ON DESCENDING KEY last-name IN buffer-set
+                   INPUT PROCEDURE Get-Unsorted
+                   GIVING sorted-file-2
+               DISPLAY "[+] Sorting table 2 done."
+               MOVE "Y" TO ckpt-sort2
+               MOVE file-count TO ckpt-filecount
+               PERFORM Write-Checkpoint
+           END-IF.
+
+           IF file-count >= 3 THEN
+               IF ckpt-sort3 = "Y" THEN
+                   DISPLAY "[+] Table 3 already sorted, skipping."
+               ELSE
+      *            Sort the unsorted table 3 into a file.
+                   DISPLAY "[+] Unsorted table 3: "
+                   PERFORM VARYING TALLY FROM 1 BY 1
+                           UNTIL TALLY > tbl-count
+                       DISPLAY unsorted-table-3(TALLY)
+                   END-PERFORM
+                   MOVE 3 TO sort-idx
+                   SORT buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       INPUT PROCEDURE Get-Unsorted
+                       GIVING sorted-file-3
+                   DISPLAY "[+] Sorting table 3 done."
+                   MOVE "Y" TO ckpt-sort3
+                   MOVE file-count TO ckpt-filecount
+                   PERFORM Write-Checkpoint
+               END-IF
+           END-IF.
+           IF file-count >= 4 THEN
+               IF ckpt-sort4 = "Y" THEN
+                   DISPLAY "[+] Table 4 already sorted, skipping."
+               ELSE
+      *            Sort the unsorted table 4 into a file.
+                   DISPLAY "[+] Unsorted table 4: "
+                   PERFORM VARYING TALLY FROM 1 BY 1
+                           UNTIL TALLY > tbl-count
+                       DISPLAY unsorted-table-4(TALLY)
+                   END-PERFORM
+                   MOVE 4 TO sort-idx
+                   SORT buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       INPUT PROCEDURE Get-Unsorted
+                       GIVING sorted-file-4
+                   DISPLAY "[+] Sorting table 4 done."
+                   MOVE "Y" TO ckpt-sort4
+                   MOVE file-count TO ckpt-filecount
+                   PERFORM Write-Checkpoint
+               END-IF
+           END-IF.
+           IF file-count >= 5 THEN
+               IF ckpt-sort5 = "Y" THEN
+                   DISPLAY "[+] Table 5 already sorted, skipping."
+               ELSE
+      *            Sort the unsorted table 5 into a file.
+                   DISPLAY "[+] Unsorted table 5: "
+                   PERFORM VARYING TALLY FROM 1 BY 1
+                           UNTIL TALLY > tbl-count
+                       DISPLAY unsorted-table-5(TALLY)
+                   END-PERFORM
+                   MOVE 5 TO sort-idx
+                   SORT buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       INPUT PROCEDURE Get-Unsorted
+                       GIVING sorted-file-5
+                   DISPLAY "[+] Sorting table 5 done."
+                   MOVE "Y" TO ckpt-sort5
+                   MOVE file-count TO ckpt-filecount
+                   PERFORM Write-Checkpoint
+               END-IF
+           END-IF.
+
+      *    Merge a variable number of sorted files into one, depending
+      *    on how many the user asked for. MERGE's USING phrase takes
+      *    a fixed, compile-time list of file names, so each supported
+      *    count gets its own MERGE naming exactly that many files.
+           EVALUATE file-count
+               WHEN 5
+                   MERGE buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       USING sorted-file-5 sorted-file-4 sorted-file-3
+                           sorted-file-2 sorted-file-1
+                       GIVING big-sorted-file
+               WHEN 4
+                   MERGE buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       USING sorted-file-4 sorted-file-3 sorted-file-2
+                           sorted-file-1
+                       GIVING big-sorted-file
+               WHEN 3
+                   MERGE buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       USING sorted-file-3 sorted-file-2 sorted-file-1
+                       GIVING big-sorted-file
+               WHEN OTHER
+                   MERGE buffer-file
+                       ON ASCENDING KEY age IN buffer-set
+                       ON DESCENDING KEY last-name IN buffer-set
+                       USING sorted-file-2 sorted-file-1
+                       GIVING big-sorted-file
+           END-EVALUATE.
+           DISPLAY "[+] Merging of " file-count " sorted files "
+               "complete.".
+
+      *    Reconcile record counts between the inputs and the merged
+      *    output.
+           COMPUTE expected-count = file-count * tbl-count.
+           OPEN INPUT big-sorted-file.
+           PERFORM UNTIL eof-reached
+               READ big-sorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO actual-count
+               END-READ
            END-PERFORM.
-           MOVE 2 TO sort-idx.
-           SORT buffer-file
-               ON ASCENDING KEY age IN buffer-set
-               ON DESCENDING KEY last-name IN buffer-set
-               INPUT PROCEDURE Get-Unsorted
-               GIVING sorted-file-2.
-           DISPLAY "[+] Sorting table 2 done.".
-      *    Merge the two sorted tables into one.
-           MERGE buffer-file
-               ON ASCENDING KEY age IN buffer-set
-               ON DESCENDING KEY last-name IN buffer-set
-               USING sorted-file-2 sorted-file-1
-               GIVING big-sorted-file.
-           DISPLAY "[+] Merging of two sorted files complete.".
+           CLOSE big-sorted-file.
+
+           DISPLAY "[+] Records expected : " expected-count.
+           DISPLAY "[+] Records in output: " actual-count.
+           IF expected-count = actual-count THEN
+               DISPLAY "[+] Record counts reconcile."
+           ELSE
+               DISPLAY "[-] Record count mismatch! Merge may have "
+                       "dropped or duplicated records."
+           END-IF.
+
+      *    Job finished successfully; clear the checkpoint so the next
+      *    run starts fresh instead of thinking a sort is pending.
+           MOVE "N" TO ckpt-sort1 ckpt-sort2 ckpt-sort3 ckpt-sort4
+               ckpt-sort5.
+           MOVE 0 TO ckpt-filecount.
+           PERFORM Write-Checkpoint.
+
+      *    Let the operator peek at a raw byte range of big-sorted
+      *    -file or any other file on hand (e.g. a partner feed being
+      *    compared against it), using fread_cob's offset/length
+      *    reader.
+           DISPLAY "[+] Peek at raw bytes of a file? [y/n] ".
+           ACCEPT peek-answer.
+           IF peek-answer = "y" OR peek-answer = "Y" THEN
+               DISPLAY "[+] File name (blank for bigsorted.dat)? "
+               ACCEPT source-file
+               IF source-file = SPACES THEN
+                   MOVE "bigsorted.dat" TO source-file
+               END-IF
+               DISPLAY "[+] Byte offset? "
+               ACCEPT peek-offset
+               DISPLAY "[+] How many bytes (max 4096)? "
+               ACCEPT peek-length
+               OPEN INPUT stream-file
+               IF stream-status NOT = "00" THEN
+                   DISPLAY "[-] Could not open '"
+                       FUNCTION TRIM(source-file)
+                       "', status " stream-status
+               ELSE
+                   CALL "fread_cob" USING
+                       peek-buffer,
+                       peek-length,
+                       source-file,
+                       peek-offset,
+                       "N"
+                   CLOSE stream-file
+                   COMPUTE peek-end = peek-offset + peek-length
+                   DISPLAY "[+] Bytes " peek-offset " thru "
+                       peek-end " of " FUNCTION TRIM(source-file) ": "
+                   DISPLAY peek-buffer(1:peek-length)
+               END-IF
+           END-IF.
 
            STOP RUN.
 
+       Write-Checkpoint.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+
        Get-Unsorted.
            IF sort-idx = 1 THEN
-                  PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 5
+                  PERFORM VARYING TALLY FROM 1 BY 1
+                          UNTIL TALLY > tbl-count
                       MOVE unsorted-table-1(TALLY) TO buffer-set
                       RELEASE buffer-set
                   END-PERFORM
            ELSE IF sort-idx = 2 THEN
-                  PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > 5
+                  PERFORM VARYING TALLY FROM 1 BY 1
+                          UNTIL TALLY > tbl-count
                       MOVE unsorted-table-2(TALLY) TO buffer-set
                       RELEASE buffer-set
                   END-PERFORM
+           ELSE IF sort-idx = 3 THEN
+                  PERFORM VARYING TALLY FROM 1 BY 1
+                          UNTIL TALLY > tbl-count
+                      MOVE unsorted-table-3(TALLY) TO buffer-set
+                      RELEASE buffer-set
+                  END-PERFORM
+           ELSE IF sort-idx = 4 THEN
+                  PERFORM VARYING TALLY FROM 1 BY 1
+                          UNTIL TALLY > tbl-count
+                      MOVE unsorted-table-4(TALLY) TO buffer-set
+                      RELEASE buffer-set
+                  END-PERFORM
+           ELSE IF sort-idx = 5 THEN
+                  PERFORM VARYING TALLY FROM 1 BY 1
+                          UNTIL TALLY > tbl-count
+                      MOVE unsorted-table-5(TALLY) TO buffer-set
+                      RELEASE buffer-set
+                  END-PERFORM
            ELSE
                DISPLAY "[-] Invalid index for unsorted table."
            END-IF.
