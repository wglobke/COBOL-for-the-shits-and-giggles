@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Office_Headcount_Report.
+      ****************************
+      *    Reads the personnel master file (see 02-personnel.cpy)
+      *    and prints a summary report of each department - treated
+      *    here as a "branch office" - banded by headcount into
+      *    Small/Medium/Large groups, instead of Dept_Roster's plain
+      *    per-department employee listing.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT personnel-file ASSIGN TO "personnel.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  personnel-file.
+       COPY "02-personnel.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  office-table OCCURS 50.
+           05  office-name     PIC X(20) VALUE SPACES.
+           05  office-count    PIC 9(5) VALUE 0.
+           05  office-band     PIC X(6) VALUE SPACES.
+       01  office-entries  PIC 99 VALUE 0.
+       01  find-idx        PIC 99.
+       01  found-flag      PIC X VALUE "N".
+           88  office-found VALUE "Y".
+       01  small-max       PIC 9(5) VALUE 2.
+       01  medium-max      PIC 9(5) VALUE 5.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+       01  band-total      PIC 9(5).
+       01  grand-total     PIC 9(5) VALUE 0.
+       01  current-band    PIC X(6).
+      ****************************
+       PROCEDURE DIVISION.
+
+           DISPLAY "[+] Branch Office Headcount Report".
+           DISPLAY "===================================".
+
+      *    Pass 1: tally each department's headcount into a table.
+           OPEN INPUT personnel-file.
+           PERFORM UNTIL eof-reached
+               READ personnel-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END
+                       PERFORM Tally-Office
+               END-READ
+           END-PERFORM.
+           CLOSE personnel-file.
+
+      *    Assign a headcount band to each office now that its final
+      *    count is known.
+           PERFORM VARYING find-idx FROM 1 BY 1
+                   UNTIL find-idx > office-entries
+               IF office-count(find-idx) <= small-max THEN
+                   MOVE "Small" TO office-band(find-idx)
+               ELSE IF office-count(find-idx) <= medium-max THEN
+                   MOVE "Medium" TO office-band(find-idx)
+               ELSE
+                   MOVE "Large" TO office-band(find-idx)
+               END-IF
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "-- Small offices (headcount <= " small-max ") --".
+           MOVE "Small" TO current-band.
+           PERFORM Print-Band.
+           DISPLAY " ".
+           DISPLAY "-- Medium offices (headcount <= " medium-max
+               ") --".
+           MOVE "Medium" TO current-band.
+           PERFORM Print-Band.
+           DISPLAY " ".
+           DISPLAY "-- Large offices (headcount > " medium-max ") --".
+           MOVE "Large" TO current-band.
+           PERFORM Print-Band.
+
+           DISPLAY " ".
+           DISPLAY "Total employees (all offices): " grand-total.
+
+           STOP RUN.
+
+       Tally-Office.
+           MOVE "N" TO found-flag.
+           PERFORM VARYING find-idx FROM 1 BY 1
+                   UNTIL find-idx > office-entries
+               IF office-name(find-idx) = department THEN
+                   ADD 1 TO office-count(find-idx)
+                   MOVE "Y" TO found-flag
+               END-IF
+           END-PERFORM.
+           IF NOT office-found THEN
+               ADD 1 TO office-entries
+               MOVE department TO office-name(office-entries)
+               MOVE 1 TO office-count(office-entries)
+           END-IF.
+           ADD 1 TO grand-total.
+
+       Print-Band.
+           MOVE 0 TO band-total.
+           PERFORM VARYING find-idx FROM 1 BY 1
+                   UNTIL find-idx > office-entries
+               IF office-band(find-idx) = current-band THEN
+                   DISPLAY "   " office-name(find-idx) " : "
+                       office-count(find-idx) " employee(s)"
+                   ADD office-count(find-idx) TO band-total
+               END-IF
+           END-PERFORM.
+           DISPLAY "   Band headcount: " band-total.
