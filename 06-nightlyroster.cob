@@ -0,0 +1,305 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Nightly_Roster_Job.
+      ****************************
+      *    Consolidated nightly batch job: one non-interactive run
+      *    replacing the three separate sort/merge programs
+      *    (Sort_Files, Sort_Tables, and Merge - see 03-sortfiles.cob,
+      *    03-sorttables.cob, 03-merge.cob) an operator previously had
+      *    to run one after another by hand.
+      *
+      *    Stage 1 sorts a file-based source the way Sort_Files does
+      *    (SORT ... USING ... GIVING against a plain sequential
+      *    file). Stage 2 sorts an in-memory demo table the way
+      *    Sort_Tables does (SORT with INPUT/OUTPUT PROCEDURE,
+      *    RELEASE/RETURN), writing the sorted records straight out to
+      *    a file instead of back into a WORKING-STORAGE table, since
+      *    this job only needs the sorted file for stage 3. Stage 3
+      *    MERGEs the two sorted outputs from stages 1 and 2 into one
+      *    combined file the way Merge does. Each stage's record
+      *    counts are reconciled the same way the original programs
+      *    reconcile theirs, and the whole run is summarized to
+      *    nightly_roster.log instead of a screen full of DISPLAYs.
+      *
+      *    unsorted.dat is not assumed to already be on hand (unlike
+      *    Sort_Files, which expects an operator-supplied file) - this
+      *    job is non-interactive, so it writes its own small demo
+      *    unsorted-file first, the same way Sort_Tables/Merge seed
+      *    their own demo tables in WORKING-STORAGE.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT buffer-file ASSIGN TO "buffer.dat".
+           SELECT unsorted-file ASSIGN TO "unsorted.dat".
+           SELECT sorted-file ASSIGN TO "sorted.dat".
+           SELECT sorted-table-file ASSIGN TO "sortedtable.dat".
+           SELECT merged-file ASSIGN TO "nightlymerged.dat".
+           SELECT roster-log ASSIGN TO "nightly_roster.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+       SD  buffer-file.
+       01  buffer-set.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  unsorted-file.
+       01  unsorted-set.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  sorted-file.
+       01  sorted-set.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  sorted-table-file.
+       01  sorted-table-set.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  merged-file.
+       01  merged-set.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       FD  roster-log.
+       01  log-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *    Stage 2's in-memory demo table (same Simpsons-family data
+      *    and OCCURS-above-what's-populated/tbl-count convention
+      *    Sort_Tables uses).
+       01  unsorted-table OCCURS 50.
+           05  first-name  PIC X(20).
+           05  last-name   PIC X(20).
+           05  age         PIC 999.
+       01  tbl-count       PIC 99 VALUE 10.
+
+       01  in-count        PIC 9(6) VALUE 0.
+       01  out-count       PIC 9(6) VALUE 0.
+       01  release-count   PIC 9(6) VALUE 0.
+       01  return-count    PIC 9(6) VALUE 0.
+       01  expected-count  PIC 9(6) VALUE 0.
+       01  actual-count    PIC 9(6) VALUE 0.
+       01  eof-flag        PIC X VALUE "N".
+           88  eof-reached VALUE "Y".
+       01  count-disp      PIC ZZZZZ9.
+      ****************************
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT roster-log.
+           MOVE "Nightly Roster Job - Sort/Merge Consolidation"
+               TO log-line.
+           WRITE log-line.
+           MOVE "==============================================="
+               TO log-line.
+           WRITE log-line.
+
+      *    Stage 1: file-based SORT, same technique as Sort_Files.
+      *    Seed a small demo unsorted-file first since this job is
+      *    non-interactive and cannot prompt an operator to supply one.
+           OPEN OUTPUT unsorted-file.
+           MOVE "Ned"      TO first-name IN unsorted-set.
+           MOVE "Flanders" TO last-name IN unsorted-set.
+           MOVE 36         TO age IN unsorted-set.
+           WRITE unsorted-set.
+           MOVE "Maude"    TO first-name IN unsorted-set.
+           MOVE "Flanders" TO last-name IN unsorted-set.
+           MOVE 34         TO age IN unsorted-set.
+           WRITE unsorted-set.
+           MOVE "Barney"   TO first-name IN unsorted-set.
+           MOVE "Gumble"   TO last-name IN unsorted-set.
+           MOVE 40         TO age IN unsorted-set.
+           WRITE unsorted-set.
+           MOVE "Waylon"   TO first-name IN unsorted-set.
+           MOVE "Smithers" TO last-name IN unsorted-set.
+           MOVE 35         TO age IN unsorted-set.
+           WRITE unsorted-set.
+           MOVE "C. Montgomery" TO first-name IN unsorted-set.
+           MOVE "Burns"    TO last-name IN unsorted-set.
+           MOVE 99         TO age IN unsorted-set.
+           WRITE unsorted-set.
+           CLOSE unsorted-file.
+
+           SORT buffer-file
+               ON DESCENDING KEY age IN buffer-set
+               ON ASCENDING KEY last-name IN buffer-set
+               ON ASCENDING KEY first-name IN buffer-set
+               USING unsorted-file
+               GIVING sorted-file.
+
+           OPEN INPUT unsorted-file.
+           PERFORM UNTIL eof-reached
+               READ unsorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO in-count
+               END-READ
+           END-PERFORM.
+           CLOSE unsorted-file.
+
+           MOVE "N" TO eof-flag.
+           OPEN INPUT sorted-file.
+           PERFORM UNTIL eof-reached
+               READ sorted-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO out-count
+               END-READ
+           END-PERFORM.
+           CLOSE sorted-file.
+
+           MOVE SPACES TO log-line.
+           WRITE log-line.
+           MOVE "-- Stage 1: File Sort (Sort_Files) --" TO log-line.
+           WRITE log-line.
+           MOVE in-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records in  : " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           MOVE out-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records out : " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           IF in-count = out-count THEN
+               MOVE "   Record counts reconcile." TO log-line
+           ELSE
+               MOVE "   [-] Record count mismatch!" TO log-line
+           END-IF.
+           WRITE log-line.
+
+      *    Stage 2: in-memory table SORT via INPUT/OUTPUT PROCEDURE,
+      *    same technique as Sort_Tables, writing the sorted records
+      *    straight out to sorted-table-file.
+           MOVE "Homer"    TO first-name IN unsorted-table(1).
+           MOVE "Simpson"  TO last-name IN unsorted-table(1).
+           MOVE 36         TO age IN unsorted-table(1).
+           MOVE "Marge"    TO first-name IN unsorted-table(2).
+           MOVE "Simpson"  TO last-name IN unsorted-table(2).
+           MOVE 34         TO age IN unsorted-table(2).
+           MOVE "Bart"     TO first-name IN unsorted-table(3).
+           MOVE "Simpson"  TO last-name IN unsorted-table(3).
+           MOVE 10         TO age IN unsorted-table(3).
+           MOVE "Lisa"     TO first-name IN unsorted-table(4).
+           MOVE "Simpson"  TO last-name IN unsorted-table(4).
+           MOVE 8          TO age IN unsorted-table(4).
+           MOVE "Maggie"   TO first-name IN unsorted-table(5).
+           MOVE "Simpson"  TO last-name IN unsorted-table(5).
+           MOVE 1          TO age IN unsorted-table(5).
+           MOVE "Seymour"  TO first-name IN unsorted-table(6).
+           MOVE "Skinner"  TO last-name IN unsorted-table(6).
+           MOVE 44         TO age IN unsorted-table(6).
+           MOVE "Edna"     TO first-name IN unsorted-table(7).
+           MOVE "Krabappel" TO last-name IN unsorted-table(7).
+           MOVE 41         TO age IN unsorted-table(7).
+           MOVE "Milhouse" TO first-name IN unsorted-table(8).
+           MOVE "Van Houten" TO last-name IN unsorted-table(8).
+           MOVE 10         TO age IN unsorted-table(8).
+           MOVE "Nelson"   TO first-name IN unsorted-table(9).
+           MOVE "Muntz"    TO last-name IN unsorted-table(9).
+           MOVE 11         TO age IN unsorted-table(9).
+           MOVE "Ralph"    TO first-name IN unsorted-table(10).
+           MOVE "Wiggum"   TO last-name IN unsorted-table(10).
+           MOVE 9          TO age IN unsorted-table(10).
+
+           SORT buffer-file
+               ON DESCENDING KEY age IN buffer-set
+               ON ASCENDING KEY last-name IN buffer-set
+               ON ASCENDING KEY first-name IN buffer-set
+               INPUT PROCEDURE Get-Unsorted
+               OUTPUT PROCEDURE Set-Sorted.
+
+           MOVE SPACES TO log-line.
+           WRITE log-line.
+           MOVE "-- Stage 2: Table Sort (Sort_Tables) --" TO log-line.
+           WRITE log-line.
+           MOVE release-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records released: " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           MOVE return-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records returned: " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           IF release-count = return-count THEN
+               MOVE "   Record counts reconcile." TO log-line
+           ELSE
+               MOVE "   [-] Record count mismatch!" TO log-line
+           END-IF.
+           WRITE log-line.
+
+      *    Stage 3: MERGE the two sorted outputs from stages 1 and 2
+      *    into one combined file, same technique as Merge.
+           MERGE buffer-file
+               ON DESCENDING KEY age IN buffer-set
+               ON ASCENDING KEY last-name IN buffer-set
+               ON ASCENDING KEY first-name IN buffer-set
+               USING sorted-file sorted-table-file
+               GIVING merged-file.
+
+           COMPUTE expected-count = in-count + tbl-count.
+           MOVE "N" TO eof-flag.
+           OPEN INPUT merged-file.
+           PERFORM UNTIL eof-reached
+               READ merged-file
+                   AT END SET eof-reached TO TRUE
+                   NOT AT END ADD 1 TO actual-count
+               END-READ
+           END-PERFORM.
+           CLOSE merged-file.
+
+           MOVE SPACES TO log-line.
+           WRITE log-line.
+           MOVE "-- Stage 3: Merge (Merge) --" TO log-line.
+           WRITE log-line.
+           MOVE expected-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records expected : " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           MOVE actual-count TO count-disp.
+           MOVE SPACES TO log-line.
+           STRING "   Records in output: " FUNCTION TRIM(count-disp)
+               DELIMITED BY SIZE INTO log-line.
+           WRITE log-line.
+           IF expected-count = actual-count THEN
+               MOVE "   Record counts reconcile." TO log-line
+           ELSE
+               MOVE "   [-] Record count mismatch!" TO log-line
+           END-IF.
+           WRITE log-line.
+
+           CLOSE roster-log.
+           DISPLAY "[+] Nightly roster job complete, see "
+               "'nightly_roster.log'.".
+
+           STOP RUN.
+
+       Get-Unsorted.
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
+               MOVE unsorted-table(TALLY) TO buffer-set
+               RELEASE buffer-set
+               ADD 1 TO release-count
+           END-PERFORM.
+       End-Get-Unsorted.
+           EXIT PARAGRAPH.
+
+       Set-Sorted.
+           OPEN OUTPUT sorted-table-file.
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY > tbl-count
+               RETURN buffer-file INTO sorted-table-set
+                   AT END CONTINUE
+                   NOT AT END
+                       ADD 1 TO return-count
+                       WRITE sorted-table-set
+               END-RETURN
+           END-PERFORM.
+           CLOSE sorted-table-file.
+       End-Set-Sorted.
+           EXIT PARAGRAPH.
