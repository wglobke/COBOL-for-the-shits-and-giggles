@@ -1,21 +1,48 @@
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID.     Loops.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-log ASSIGN TO "loops_audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT collatz-diag-file ASSIGN TO DYNAMIC collatz-diag-name
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  audit-log.
+       01  audit-record PIC X(100).
+
+       FD  collatz-diag-file.
+       01  collatz-diag-line PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01  n   PIC 9999 USAGE BINARY.
-       01  fac PIC 9(9) USAGE BINARY.
-       01  x   PIC 9(9) USAGE BINARY.
-       01  i   PIC 9999 USAGE BINARY.
-       01  j   PIC 9999 USAGE BINARY.
+       01  n       PIC 9999 USAGE BINARY.
+       01  fac     PIC 9(9) USAGE BINARY.
+       01  x       PIC 9(9) USAGE BINARY.
+       01  i       PIC 9999 USAGE BINARY.
+       01  j       PIC 9999 USAGE BINARY.
+       01  n-in    PIC 9999 USAGE BINARY.
+       01  log-date    PIC 9(8).
+       01  log-time    PIC 9(8).
+       01  log-n       PIC 9999.
+       01  log-fac     PIC 9(9).
+       01  collatz-diag-name  PIC X(255) VALUE "collatz_diag.dat".
+       01  diag-answer        PIC X.
+       01  diag-on            PIC X VALUE "N".
+           88  diag-enabled   VALUE "Y" FALSE "N".
+       01  diag-j             PIC 9999.
+       01  diag-x             PIC 9(9).
       ****************************
        PROCEDURE DIVISION.
-           
+
       *    Compute n! (factorial of n)
            DISPLAY "---".
            DISPLAY "Enter non-negative integer n = ". ACCEPT n.
+           MOVE n TO n-in.
            DISPLAY n "! = "
 
            MOVE 1 TO fac.
@@ -25,10 +52,12 @@
            END-PERFORM.
 
            DISPLAY fac.
+           PERFORM Log-Factorial.
 
       *    Alternative: Compute n! (factorial of n)
            DISPLAY "---".
            DISPLAY "Enter non-negative integer n = ". ACCEPT n.
+           MOVE n TO n-in.
            DISPLAY n "! = "
 
            MOVE 1 TO fac.
@@ -37,28 +66,70 @@
            END-PERFORM.
 
            DISPLAY fac.
+           PERFORM Log-Factorial.
 
       *    Compute Collatz sequence until we run into cycle 4, 2, 1.
            DISPLAY "---".
            DISPLAY "Enter positive integer x = ". ACCEPT x.
            DISPLAY "Collatz sequence for x = " x.
-           
+
            IF x = 0 THEN
                DISPLAY "... x should be > 0."
                STOP RUN
            END-IF.
 
+           DISPLAY "Write diagnostic trace to a file? [y/n] ".
+           ACCEPT diag-answer.
+           SET diag-enabled TO FALSE.
+           IF diag-answer = "y" OR diag-answer = "Y"
+               SET diag-enabled TO TRUE
+               OPEN OUTPUT collatz-diag-file
+           END-IF.
+
            PERFORM VARYING j FROM 0 BY 1 UNTIL x = 1
                DISPLAY "x(" j ") = " x
+               IF diag-enabled
+                   PERFORM Write-Collatz-Diag
+               END-IF
                IF FUNCTION MOD(x,2) = 0 THEN
                    COMPUTE x = x/2
                ELSE
                    COMPUTE x = 3*x + 1
                END-IF
            END-PERFORM.
-           
+
            DISPLAY "x(" j ") = " x " -> cycle 4, 2, 1 reached in "
                j " steps".
+           IF diag-enabled
+               PERFORM Write-Collatz-Diag
+               CLOSE collatz-diag-file
+               DISPLAY "[+] Diagnostic trace written to '"
+                   FUNCTION TRIM(collatz-diag-name) "'."
+           END-IF.
 
            STOP RUN.
-           
\ No newline at end of file
+
+       Log-Factorial.
+      *    Append each factorial computation to an audit log so a
+      *    later review can see what was computed and when.
+           ACCEPT log-date FROM DATE YYYYMMDD.
+           ACCEPT log-time FROM TIME.
+           MOVE n-in TO log-n.
+           MOVE fac TO log-fac.
+           MOVE SPACES TO audit-record.
+           STRING "FACTORIAL n=" log-n " result=" log-fac
+               " date=" log-date " time=" log-time
+               DELIMITED BY SIZE INTO audit-record.
+           OPEN EXTEND audit-log.
+           WRITE audit-record.
+           CLOSE audit-log.
+
+       Write-Collatz-Diag.
+      *    Record one step of the Collatz sequence to the diagnostic
+      *    trace file requested by the operator.
+           MOVE j TO diag-j.
+           MOVE x TO diag-x.
+           MOVE SPACES TO collatz-diag-line.
+           STRING "x(" diag-j ") = " diag-x
+               DELIMITED BY SIZE INTO collatz-diag-line.
+           WRITE collatz-diag-line.
