@@ -6,18 +6,29 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT data-file ASSIGN TO "records.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS data-status.
       ****************************
        DATA DIVISION.
        FILE SECTION.
        FD  data-file.
        01  data-set.
-           05  data-name   PIC X(20).
-           05  data-age    PIC 999.
+           COPY "05-records.cpy".
        WORKING-STORAGE SECTION.
-       01  n   PIC 99.
+       01  n               PIC 99.
+       01  target-record   PIC 99.
+       01  data-status.
+           02  data-status-1   PIC X.
+           02  data-status-2   PIC X.
       ****************************
        PROCEDURE DIVISION.
+       DECLARATIVES.
+       data-file-error SECTION.
+           USE AFTER ERROR PROCEDURE ON data-file.
+           DISPLAY "[E] data-file I/O error, status " data-status-1
+                   "(" data-status-2 ")".
+       END DECLARATIVES.
+
            DISPLAY "[+] Display how many entries?".
            ACCEPT n.
            
@@ -36,10 +47,22 @@
 
            DISPLAY "---".
 
-      *    Replace first record in data-file.
+      *    Replace a chosen record in data-file.
+           DISPLAY "[+] Which record number do you wish to correct? ".
+           ACCEPT target-record.
+
            OPEN I-O data-file.
-           READ data-file.
-           DISPLAY "[+] Replace first record:".
+           PERFORM TEST AFTER VARYING TALLY FROM 1 BY 1
+                   UNTIL TALLY = target-record
+               READ data-file
+                   AT END
+                       DISPLAY "[-] File has fewer than "
+                           target-record " records."
+                       CLOSE data-file
+                       STOP RUN
+               END-READ
+           END-PERFORM.
+           DISPLAY "[+] Replace record #" target-record ":".
            DISPLAY "   New name : ".
            ACCEPT data-name.
            DISPLAY "   New age  : ".
