@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.     Hex_Dump.
+      ****************************
+      *    Diagnostic utility: dumps the first n bytes of a file in
+      *    the classic offset / hex bytes / ASCII layout, reusing
+      *    fread_cob (see 05-fread.cob, also used by Stream_File) to
+      *    do the actual file reading.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * next line copied from fread.cob
+           SELECT stream-file ASSIGN TO DYNAMIC source-file.
+      ****************************
+       DATA DIVISION.
+
+       FILE SECTION.
+      * next lines copied from fread.cob
+       FD  stream-file EXTERNAL
+           RECORD IS VARYING IN SIZE FROM 1 TO 4096 CHARACTERS
+               DEPENDING ON block-len.
+       01  stream-byte PIC X.
+       01  stream-block PIC X(4096).
+
+       WORKING-STORAGE SECTION.
+      * next lines copied from fread.cob
+       01  source-file PIC X(255).
+       01  block-len   PIC 9(10) USAGE BINARY.
+       01  n           PIC 9(10) USAGE BINARY.
+       01  block-mode  PIC X VALUE "N".
+       01  my-buffer.
+           02 my-buffer-byte PIC X OCCURS 10000.
+       01  max-buffer PIC X(4096).
+       01  max-len     PIC 9(10) USAGE BINARY VALUE 4096.
+       01  rounds      PIC 9(10) USAGE BINARY.
+       01  remaining   PIC 9(10) USAGE BINARY.
+       01  idx         PIC 9(10) USAGE BINARY.
+
+       01  line-offset     PIC 9(8).
+       01  hex-part        PIC X(48).
+       01  ascii-part      PIC X(16).
+       01  hex-pos         PIC 999.
+       01  ascii-pos       PIC 99.
+       01  row-start       PIC 9(10) USAGE BINARY.
+       01  row-len         PIC 99.
+       01  col-idx             PIC 99.
+       01  one-byte        PIC X.
+       01  one-hex         PIC X(2).
+      ****************************
+       PROCEDURE DIVISION.
+
+           DISPLAY "[+] Which file do you wish to hex-dump?".
+           ACCEPT source-file.
+           DISPLAY "[+] How many bytes do you wish to dump?".
+           ACCEPT n.
+           IF n > FUNCTION LENGTH(my-buffer) THEN
+               DISPLAY "[-] Buffer too short : " n " bytes requested, "
+                       "but only " FUNCTION LENGTH(my-buffer)
+                       " bytes available."
+               STOP RUN
+           END-IF.
+           DISPLAY "---".
+
+           OPEN INPUT stream-file.
+
+           COMPUTE rounds = n / max-len.
+           COMPUTE remaining = FUNCTION MOD(n, max-len).
+
+           PERFORM VARYING TALLY FROM 1 BY 1 UNTIL TALLY = rounds + 1
+               CALL "fread_cob" USING
+                   max-buffer,
+                   max-len,
+                   source-file,
+                   ZERO,
+                   block-mode
+               COMPUTE idx = max-len * (TALLY - 1) + 1
+               MOVE max-buffer TO my-buffer(idx:max-len)
+           END-PERFORM.
+           IF remaining > 0 THEN
+               CALL "fread_cob" USING
+                   max-buffer,
+                   remaining,
+                   source-file,
+                   ZERO,
+                   block-mode
+               COMPUTE idx = max-len * rounds + 1
+               MOVE max-buffer TO my-buffer(idx:remaining)
+           END-IF.
+
+           CLOSE stream-file.
+
+           PERFORM VARYING row-start FROM 1 BY 16 UNTIL row-start > n
+               COMPUTE line-offset = row-start - 1
+               COMPUTE row-len = n - row-start + 1
+
+               IF row-len > 16 THEN
+                   MOVE 16 TO row-len
+               END-IF
+
+               MOVE SPACES TO hex-part
+               MOVE SPACES TO ascii-part
+               MOVE 1 TO hex-pos
+               MOVE 1 TO ascii-pos
+               PERFORM VARYING col-idx FROM 1 BY 1
+                       UNTIL col-idx > row-len
+                   MOVE my-buffer-byte(row-start + col-idx - 1)
+                       TO one-byte
+                   MOVE FUNCTION HEX-OF(one-byte) TO one-hex
+                   MOVE one-hex TO hex-part(hex-pos:2)
+                   ADD 3 TO hex-pos
+                   IF one-byte >= " " AND one-byte <= "~"
+                       MOVE one-byte TO ascii-part(ascii-pos:1)
+                   ELSE
+                       MOVE "." TO ascii-part(ascii-pos:1)
+                   END-IF
+                   ADD 1 TO ascii-pos
+               END-PERFORM
+
+               DISPLAY line-offset ": " hex-part " |" ascii-part "|"
+           END-PERFORM.
+
+           STOP RUN.
