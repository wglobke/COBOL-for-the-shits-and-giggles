@@ -1,9 +1,19 @@
        IDENTIFICATION DIVISION.
 
        PROGRAM-ID.     Tables.
+      ****************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT export-file ASSIGN TO DYNAMIC export-filename
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  export-file.
+       01  export-record PIC X(3600).
+
        WORKING-STORAGE SECTION.
        01  idx-1 USAGE IS INDEX.
        01  sub PIC 9 USAGE BINARY.
@@ -11,11 +21,16 @@
        01  simple-array VALUE "abcdefghij".
            02 array-entry PIC X OCCURS 10 INDEXED BY idx.                          
 
+       01  personnel-count PIC 99 VALUE 60.
        01  personnel-table.
-           02  personnel-record OCCURS 30.
+           02  personnel-record OCCURS 60.
                05  first-name  PIC X(20).
                05  last-name   PIC X(20).
                05  department  PIC X(20).
+       01  personnel-table-flat REDEFINES personnel-table PIC X(3600).
+       01  clear-idx   PIC 99.
+       01  export-filename PIC X(255).
+       01  export-answer   PIC X.
 
        01  matrix.
            02  matrix-row OCCURS 3.
@@ -54,6 +69,65 @@
            DISPLAY idx.
 
            MOVE 5 TO sub.
-           DISPLAY array-entry(sub).                                
+           DISPLAY array-entry(sub).
+
+      *    personnel-table is "resizable" at run time: personnel-count
+      *    tracks how many of its 60 backing slots are actually in
+      *    use today (same raise-the-cap-and-track-a-count technique
+      *    as Sort_Tables/Merge use for their demo tables), which
+      *    keeps the whole table a fixed size so it can still be
+      *    flattened below via a plain REDEFINES.
+           PERFORM TEST AFTER UNTIL
+                   personnel-count >= 1 AND personnel-count <= 60
+               DISPLAY "[+] How many personnel-table entries do you "
+                   "need? "
+               ACCEPT personnel-count
+               IF personnel-count < 1 OR personnel-count > 60
+                   DISPLAY "[-] personnel-count must be between 1 "
+                       "and 60."
+               END-IF
+           END-PERFORM.
+           PERFORM Clear-Personnel-Table.
+           MOVE "Homer" TO first-name(1).
+           MOVE "Simpson" TO last-name(1).
+           MOVE "Safety" TO department(1).
+           MOVE "Montgomery" TO first-name(personnel-count).
+           MOVE "Burns" TO last-name(personnel-count).
+           MOVE "Executive" TO department(personnel-count).
+           DISPLAY "[+] personnel-table now holds " personnel-count
+               " entries.".
+           DISPLAY "   " personnel-record(1).
+           DISPLAY "   " personnel-record(personnel-count).
+
+      *    personnel-table-flat is a flat byte-for-byte REDEFINES of
+      *    the whole table (all 60 backing slots, same trick as
+      *    long-vector REDEFINES matrix above), letting the table be
+      *    exported as a single fixed-width record instead of one
+      *    record per entry.
+           DISPLAY "[+] Export personnel-table to a file? [y/n] "
+           ACCEPT export-answer.
+           IF export-answer = "y" OR export-answer = "Y" THEN
+               DISPLAY "[+] Export file name: "
+               ACCEPT export-filename
+               OPEN OUTPUT export-file
+               MOVE personnel-table-flat TO export-record
+               WRITE export-record
+               CLOSE export-file
+               DISPLAY "[+] Wrote personnel-table to '"
+                   FUNCTION TRIM(export-filename, TRAILING) "'."
+           END-IF.
 
            STOP RUN.
+
+       Clear-Personnel-Table.
+      *    As with Clear-Matrix in Variable_Tables, OCCURS DEPENDING
+      *    ON does not clear the backing storage when the table is
+      *    resized, so stale entries from a previous, larger size can
+      *    leak back in if the table grows again. Zero the whole
+      *    backing store (not just the currently-visible window) on
+      *    every resize.
+           PERFORM VARYING clear-idx FROM 1 BY 1 UNTIL clear-idx > 60
+               MOVE SPACES TO first-name(clear-idx)
+               MOVE SPACES TO last-name(clear-idx)
+               MOVE SPACES TO department(clear-idx)
+           END-PERFORM.
