@@ -18,6 +18,8 @@
        01  j           PIC 999 USAGE BINARY VALUE 1.
        01  seed        PIC 9(8).
        01  dummy       PIC X.
+       01  output-mode     PIC X.
+       01  output-filename PIC X(255).
       ****************************
        PROCEDURE DIVISION.
 
@@ -25,13 +27,19 @@
            DISPLAY "   Number of rows    = ". ACCEPT n-rows.
            DISPLAY "   Number of columns = ". ACCEPT n-cols.
 
+      *    Seed FUNCTION RANDOM once, up front, rather than reseeding
+      *    it for every entry - reseeding on every call with
+      *    seed * i * j made neighboring entries far less random than
+      *    they looked, since the generator never got to advance its
+      *    own sequence.
+           ACCEPT seed FROM TIME.
+           COMPUTE matrix-entry(1,1) = FUNCTION RANDOM(seed).
+
       *    Generate random matrix entries.
            PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n-rows
                PERFORM TEST AFTER VARYING j FROM 1 BY 1 UNTIL j = n-cols
-                   ACCEPT seed FROM TIME
-                   COMPUTE matrix-entry(i,j)
-                       = 1000 * FUNCTION RANDOM(seed * i * j)
-                  END-PERFORM
+                   COMPUTE matrix-entry(i,j) = 1000 * FUNCTION RANDOM
+               END-PERFORM
            END-PERFORM.
       
       *    Raw-display the matrix to remind us how ugly its.
@@ -39,11 +47,23 @@
            DISPLAY matrix.
            ACCEPT dummy.
 
-      *    Call external subprogram to pretty-print the matrix.
+      *    Call external subprogram to pretty-print the matrix, either
+      *    on the terminal or to a file.
+           DISPLAY "[+] Print to (S)creen or to a (F)ile? ".
+           ACCEPT output-mode.
+           IF output-mode = "F" OR output-mode = "f" THEN
+               DISPLAY "[+] Output file name: "
+               ACCEPT output-filename
+           ELSE
+               MOVE "S" TO output-mode
+               MOVE SPACES TO output-filename
+           END-IF.
            CALL "Pretty_Matrix" USING
                BY CONTENT n-rows,
                BY CONTENT n-cols,
-               BY REFERENCE matrix.
+               BY REFERENCE matrix,
+               BY CONTENT output-mode,
+               BY CONTENT output-filename.
 
            DISPLAY "[+] Now, wasn't that a pretty matrix? Goodbye!".
 
