@@ -6,9 +6,18 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS CRT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT personnel-file ASSIGN TO "personnel.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
       ****************************
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  personnel-file.
+       COPY "02-personnel.cpy" REPLACING ==personnel-record==
+           BY ==personnel-out-record==.
+
        WORKING-STORAGE SECTION.
        01  black       CONSTANT    0.
        01  blue        CONSTANT    1.
@@ -20,14 +29,19 @@
        01  white       CONSTANT    7.
 
        01  century     CONSTANT    20.
+       01  min-salary  CONSTANT    0.
+       01  max-salary  CONSTANT    999999.99.
 
        01  personnel-record.
+           05  employee-id PIC X(6).
            05  first-name  PIC X(20).
            05  last-name   PIC X(20).
            05  street      PIC X(20).
            05  city        PIC X(20).
+           05  zip         PIC X(10).
            05  department  PIC X(20).
            05  salary      PIC Z(6)9.9(2) USAGE DISPLAY.
+           05  hire-date   PIC 9(8).
 
        01  today.
            02  yy  PIC 99.
@@ -45,6 +59,12 @@
 
        01  week-table.
            02  weekdays    PIC X(9) OCCURS 7.
+
+       01  full-name           PIC X(50).
+       01  parsed-first-name   PIC X(20).
+       01  parsed-middle-name  PIC X(20).
+       01  parsed-last-name    PIC X(20).
+       01  combined-last-name  PIC X(20).
       ****************************
        PROCEDURE DIVISION.
       *    Set weekdays
@@ -73,37 +93,69 @@
                yy IN today
                "-" mm IN today
                "-" dd IN today.
-           DISPLAY "First name: "
+      *    Stamp the hire date with today's date.
+           MOVE century TO hire-date IN personnel-record(1:2).
+           MOVE yy IN today TO hire-date IN personnel-record(3:2).
+           MOVE mm IN today TO hire-date IN personnel-record(5:2).
+           MOVE dd IN today TO hire-date IN personnel-record(7:2).
+
+           DISPLAY "Employee ID: "
+               AT LINE 2 COLUMN 2.
+           DISPLAY "Full name : "
                AT LINE 4 COLUMN 2.
-           DISPLAY "Last name : "
-               AT LINE 6 COLUMN 2.
            DISPLAY "Street    : "
                AT LINE 8 COLUMN 2.
            DISPLAY "City      : "
                AT LINE 10 COLUMN 2.
+           DISPLAY "ZIP code  : "
+               AT LINE 11 COLUMN 2.
            DISPLAY "Department: "
                AT LINE 12 COLUMN 2.
            DISPLAY "Salary    : "
                AT LINE 14 COLUMN 2.
 
       *    Read values for personnel record.
-           ACCEPT first-name IN personnel-record
+           ACCEPT employee-id IN personnel-record
+               AT LINE 2 COLUMN 14.
+           ACCEPT full-name
                WITH REVERSE-VIDEO
                WITH FOREGROUND-COLOR green
                WITH SIZE 80
                WITH BELL
                WITH BLINK
                AT LINE 4 COLUMN 14.
-           ACCEPT last-name IN personnel-record
-               AT LINE 6 COLUMN 14.
+           CALL "Name_Parser" USING full-name,
+               parsed-first-name, parsed-middle-name,
+               parsed-last-name.
+           MOVE parsed-first-name TO first-name IN personnel-record.
+           IF parsed-middle-name = SPACES THEN
+               MOVE parsed-last-name TO combined-last-name
+           ELSE
+               STRING FUNCTION TRIM(parsed-middle-name) " "
+                   FUNCTION TRIM(parsed-last-name) DELIMITED BY SIZE
+                   INTO combined-last-name
+           END-IF.
+           MOVE combined-last-name TO last-name IN personnel-record.
            ACCEPT street IN personnel-record
                AT LINE 8 COLUMN 14.
            ACCEPT city IN personnel-record
                AT LINE 10 COLUMN 14.
+           ACCEPT zip IN personnel-record
+               AT LINE 11 COLUMN 14.
            ACCEPT department IN personnel-record
                AT LINE 12 COLUMN 14.
-           ACCEPT salary IN personnel-record
-               AT LINE 14 COLUMN 14.  
+           PERFORM TEST AFTER UNTIL
+                   salary IN personnel-record >= min-salary AND
+                   salary IN personnel-record <= max-salary
+               ACCEPT salary IN personnel-record
+                   AT LINE 14 COLUMN 14
+               IF salary IN personnel-record < min-salary OR
+                       salary IN personnel-record > max-salary
+                   DISPLAY "[-] Salary must be between " min-salary
+                       " and " max-salary "."
+                       AT LINE 16 COLUMN 2
+               END-IF
+           END-PERFORM.
 
       *    Display the newly-filled personel record.
            DISPLAY " ~ View Personnel Record ~ "
@@ -111,18 +163,51 @@
                WITH FOREGROUND-COLOR green
                WITH BACKGROUND-COLOR violet
                WITH BELL WITH BLINK.
+           DISPLAY "Employee ID: " AT LINE 21 COLUMN 2
+               employee-id IN personnel-record.
+           DISPLAY "Hire date : " AT LINE 22 COLUMN 2
+               hire-date IN personnel-record.
            DISPLAY "First name: " AT LINE 23 COLUMN 2
-               first-name IN personnel-record.
+               FUNCTION TRIM(parsed-first-name).
+           DISPLAY "Middle    : " AT LINE 24 COLUMN 2
+               FUNCTION TRIM(parsed-middle-name).
            DISPLAY "Last name : " AT LINE 25 COLUMN 2
-               last-name IN personnel-record.
+               FUNCTION TRIM(parsed-last-name).
            DISPLAY "Street    : " AT LINE 27 COLUMN 2
                street IN personnel-record.
            DISPLAY "City      : " AT LINE 29 COLUMN 2
                city IN personnel-record.
+           DISPLAY "ZIP code  : " AT LINE 30 COLUMN 2
+               zip IN personnel-record.
            DISPLAY "Department: " AT LINE 31 COLUMN 2
                department IN personnel-record.
            DISPLAY "Salary    : " AT LINE 33 COLUMN 2
                salary IN personnel-record.
 
+      *    Export the record to the personnel master file read by the
+      *    HR reports (see 02-personnel.cpy, Dept_Roster, Payroll_Register).
+           MOVE employee-id IN personnel-record
+               TO employee-id IN personnel-out-record.
+           MOVE first-name IN personnel-record
+               TO first-name IN personnel-out-record.
+           MOVE last-name IN personnel-record
+               TO last-name IN personnel-out-record.
+           MOVE street IN personnel-record
+               TO street IN personnel-out-record.
+           MOVE city IN personnel-record
+               TO city IN personnel-out-record.
+           MOVE zip IN personnel-record
+               TO zip IN personnel-out-record.
+           MOVE department IN personnel-record
+               TO department IN personnel-out-record.
+           MOVE salary IN personnel-record
+               TO salary IN personnel-out-record.
+           MOVE hire-date IN personnel-record
+               TO hire-date IN personnel-out-record.
+
+           OPEN EXTEND personnel-file.
+           WRITE personnel-out-record.
+           CLOSE personnel-file.
+
            STOP RUN.
            
\ No newline at end of file
